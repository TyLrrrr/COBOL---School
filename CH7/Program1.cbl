@@ -33,13 +33,36 @@
        FILE-CONTROL.
 
            SELECT CUSTOMER-FILE
-               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CUSTOMER.DAT".
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CUSTO
+      -    "MER.DAT".
+
+           SELECT SORT-FILE
+               ASSIGN TO "SORTWORK".
+
+           SELECT SORTED-CUSTOMER-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\CH7\SORTCU
+      -    "ST.DAT".
 
            SELECT CLERK-NAME-FILE
-               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CLRKNAME.DAT".
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CLRKN
+      -    "AME.DAT".
 
            SELECT REPORT-FILE
-               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\CH7\VSEX7-2.RPT".
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\CH7\VSEX7-
+      -    "2.RPT".
+
+           SELECT AGING-REPORT-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\CH7\VSEX7-
+      -    "2C.RPT".
+
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\CH7\VSEX7-
+      -    "2X.RPT".
+
+           SELECT OPTIONAL AS-OF-DATE-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\ASOFD
+      -    "ATE.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
       /
        DATA DIVISION.
@@ -58,6 +81,28 @@
 
        01 CUSTOMER-REC PIC X(74).
 
+      ******************************************************************
+      *                                                                *
+      *    SORT-FILE - SORT CUSTOMER FILE BY CLERK ID                  *
+      *                                                                *
+      ******************************************************************
+
+       SD  SORT-FILE.
+
+       01 SORT-RECORD.
+         02                        PIC X(72).
+         02 SR-CLERK-ID            PIC XX.
+
+      ******************************************************************
+      *                                                                *
+      *    SORTED-CUSTOMER-FILE - CUSTOMER FILE SORTED BY CLERK ID     *
+      *                                                                *
+      ******************************************************************
+
+       FD  SORTED-CUSTOMER-FILE.
+
+       01 SORTED-CUSTOMER-REC PIC X(74).
+
       ******************************************************************
       *                                                                *
       *    INPUT-FILE - SALES CLERKNAME FILE FOR LOADING TABLE         *
@@ -82,6 +127,31 @@
 
        01 REPORT-LINE-OUT                   PIC X(80).
 
+      ******************************************************************
+      *                                                                *
+      *    AGING-REPORT-FILE - ACCOUNTS RECEIVABLE AGING REPORT        *
+      *                                                                *
+      ******************************************************************
+
+       FD  AGING-REPORT-FILE.
+
+       01 AGING-LINE-OUT                    PIC X(80).
+
+      ******************************************************************
+      *                                                                *
+      *    EXCEPTION-REPORT-FILE - UNMATCHED CLERK ID EXCEPTIONS       *
+      *                                                                *
+      ******************************************************************
+
+       FD  EXCEPTION-REPORT-FILE.
+
+       01 EXCEPTION-LINE-OUT                PIC X(80).
+
+       FD  AS-OF-DATE-FILE.
+
+       01 AS-OF-DATE-RECORD.
+         02 ADF-AS-OF-DATE                  PIC 9(8).
+
       /
        WORKING-STORAGE SECTION.
       ************************
@@ -97,6 +167,10 @@
          02 SW-END-OF-FILE PIC X.
            88 END-OF-FILE VALUE "Y".
 
+         02 SW-CLERK-FOUND PIC X.
+           88 CLERK-FOUND VALUE "Y".
+           88 CLERK-NOT-FOUND VALUE "N".
+
       ******************************************************************
       *                                                                *
       *                      ACCUMULATORS                              *
@@ -109,6 +183,23 @@
          02 AC-PAGE-COUNT PIC 999.
          02 AC-RECORD-COUNT PIC 999.
          02 AC-TOTAL-PURCHASES PIC 9(5)V99.
+         02 AC-CLERK-COUNT PIC 999.
+         02 AC-CLERK-TOTAL-PURCHASES PIC 9(5)V99.
+
+         02 AC-AGE-LINE-COUNT PIC 999.
+         02 AC-AGE-PAGE-COUNT PIC 999.
+         02 AC-AGE-CURRENT-COUNT PIC 999.
+         02 AC-AGE-CURRENT-TOTAL PIC S9(7)V99.
+         02 AC-AGE-30-COUNT PIC 999.
+         02 AC-AGE-30-TOTAL PIC S9(7)V99.
+         02 AC-AGE-60-COUNT PIC 999.
+         02 AC-AGE-60-TOTAL PIC S9(7)V99.
+         02 AC-AGE-90-COUNT PIC 999.
+         02 AC-AGE-90-TOTAL PIC S9(7)V99.
+
+         02 AC-EXCEPTION-LINE-COUNT PIC 999.
+         02 AC-EXCEPTION-PAGE-COUNT PIC 999.
+         02 AC-EXCEPTION-COUNT PIC 999.
       /
       ******************************************************************
       *                                                                *
@@ -148,6 +239,13 @@
 
          02 WA-SCREEN-HOLD         PIC X.
          02 WA-HYPHENS             PIC X(20) VALUE ALL "-".
+         02 WA-HOLD-CLERK-ID       PIC XX.
+         02 WA-CLERK-COUNT         PIC 9(3) VALUE ZERO.
+
+         02 WA-TODAY-YMD           PIC 9(8).
+         02 WA-PURCHASE-YMD        PIC 9(8).
+         02 WA-AGE-DAYS            PIC S9(7).
+         02 WA-AGE-BUCKET          PIC X(9).
 
       /
       ******************************************************************
@@ -180,7 +278,8 @@
       ******************************************************************
 
        01 CLERK-NAME-TABLE.
-         02 CNT-ENTRY OCCURS 11 TIMES
+         02 CNT-ENTRY OCCURS 1 TO 500 TIMES
+                       DEPENDING ON WA-CLERK-COUNT
                        ASCENDING KEY CNT-ID
                        INDEXED BY CNT-INDEX.
 
@@ -318,6 +417,231 @@
            03                              PIC X(13) VALUE
                "END OF REPORT".
 
+         02 SL-CLERK-LINE.
+           03                              PIC X(6) VALUE SPACES.
+           03                              PIC X(12) VALUE
+               "*  TOTAL OF ".
+           03 SL-CLERK-COUNT               PIC ZZ9.
+           03                              PIC X(16) VALUE
+               " SALES BY CLERK ".
+           03 SL-CLERK-NAME                PIC X(20).
+           03                              PIC X(10) VALUE
+               " TOTAL OF ".
+           03 SL-CLERK-TOTAL               PIC $ZZ,ZZZ.99.
+
+      /
+      ******************************************************************
+      *                                                                *
+      *     REPORT HEADINGS FOR THE ACCOUNTS RECEIVABLE AGING REPORT   *
+      *                                                                *
+      ******************************************************************
+
+       01 AGING-REPORT-HEADINGS.
+
+         02 ARH-LINE-1.
+           03                              PIC X(6) VALUE "DATE: ".
+           03 ARH-RUN-DATE                 PIC Z9/99/9999.
+           03                              PIC X(11) VALUE SPACES.
+           03                              PIC X(20) VALUE
+              "ABC DEPARTMENT STORE".
+           03                              PIC X(17) VALUE SPACES.
+           03                              PIC X(5) VALUE
+              "PAGE".
+           03 ARH-PAGE                     PIC ZZ9.
+
+         02 ARH-LINE-2.
+           03                              PIC X(6) VALUE
+              "TIME: ".
+           03 ARH-HOUR                     PIC X9.
+           03                              PIC X VALUE ":".
+           03 ARH-MINUTES                  PIC 99.
+           03 ARH-AM-PM                    PIC XX.
+           03                              PIC X(8) VALUE SPACES.
+           03                              PIC X(33) VALUE
+               "ACCOUNTS RECEIVABLE AGING REPORT".
+
+         02 ARH-LINE-2A.
+           03                              PIC X(12) VALUE
+               "TYLER SATHER".
+
+         02 ARH-LINE-3.
+           03                              PIC X(7) VALUE "ACCOUNT".
+           03                              PIC X VALUE SPACES.
+           03                              PIC X(13) VALUE
+               "CUSTOMER NAME".
+           03                              PIC X(7) VALUE SPACES.
+           03                              PIC X(8) VALUE "PURCHASE".
+           03                              PIC X(3) VALUE SPACES.
+           03                              PIC X(7) VALUE "BALANCE".
+           03                              PIC X(3) VALUE SPACES.
+           03                              PIC X(5) VALUE "AGING".
+
+         02 ARH-LINE-4.
+           03                              PIC X(6) VALUE ALL "-".
+           03                              PIC XX VALUE SPACES.
+           03                              PIC X(20) VALUE ALL "-".
+           03                              PIC X VALUE SPACES.
+           03                              PIC X(11) VALUE ALL "-".
+           03                              PIC XX VALUE SPACES.
+           03                              PIC X(10) VALUE ALL "-".
+           03                              PIC XXX VALUE SPACES.
+           03                              PIC X(9) VALUE ALL "-".
+
+      /
+      ******************************************************************
+      *                                                                *
+      *     DETAIL LINE FOR THE ACCOUNTS RECEIVABLE AGING REPORT       *
+      *                                                                *
+      ******************************************************************
+
+       01 AGING-DETAIL-LINE.
+         02 AL-ACCOUNT-NUMBER              PIC X(6).
+         02                                PIC XX VALUE SPACES.
+         02 AL-CUSTOMER-NAME               PIC X(20).
+         02                                PIC X VALUE SPACES.
+         02 AL-PURCHASE-DATE               PIC X(11).
+         02                                PIC XX VALUE SPACES.
+         02 AL-BALANCE                     PIC $Z,ZZZ.99-.
+         02                                PIC XXX VALUE SPACES.
+         02 AL-AGING-BUCKET                PIC X(9).
+
+      ******************************************************************
+      *                                                                *
+      *    SUMMARY LINES FOR THE ACCOUNTS RECEIVABLE AGING REPORT      *
+      *                                                                *
+      ******************************************************************
+
+       01 AGING-SUMMARY-LINES.
+
+         02 ASL-CURRENT-LINE.
+           03                              PIC X(18) VALUE SPACES.
+           03                              PIC X(22) VALUE
+               "CURRENT (0-29 DAYS) =".
+           03 ASL-CURRENT-COUNT            PIC ZZ9.
+           03                              PIC X(10) VALUE
+               " TOTAL OF ".
+           03 ASL-CURRENT-TOTAL            PIC $ZZZ,ZZZ.99-.
+
+         02 ASL-30-LINE.
+           03                              PIC X(18) VALUE SPACES.
+           03                              PIC X(22) VALUE
+               "30-59 DAYS PAST DUE =".
+           03 ASL-30-COUNT                 PIC ZZ9.
+           03                              PIC X(10) VALUE
+               " TOTAL OF ".
+           03 ASL-30-TOTAL                 PIC $ZZZ,ZZZ.99-.
+
+         02 ASL-60-LINE.
+           03                              PIC X(18) VALUE SPACES.
+           03                              PIC X(22) VALUE
+               "60-89 DAYS PAST DUE =".
+           03 ASL-60-COUNT                 PIC ZZ9.
+           03                              PIC X(10) VALUE
+               " TOTAL OF ".
+           03 ASL-60-TOTAL                 PIC $ZZZ,ZZZ.99-.
+
+         02 ASL-90-LINE.
+           03                              PIC X(18) VALUE SPACES.
+           03                              PIC X(22) VALUE
+               "90+  DAYS PAST DUE  =".
+           03 ASL-90-COUNT                 PIC ZZ9.
+           03                              PIC X(10) VALUE
+               " TOTAL OF ".
+           03 ASL-90-TOTAL                 PIC $ZZZ,ZZZ.99-.
+
+         02 ASL-LINE-END.
+           03                              PIC X(24) VALUE SPACES.
+           03                              PIC X(13) VALUE
+               "END OF REPORT".
+
+      /
+      ******************************************************************
+      *                                                                *
+      *    REPORT HEADINGS FOR THE CLERK ID EXCEPTION REPORT           *
+      *                                                                *
+      ******************************************************************
+
+       01 EXCEPTION-REPORT-HEADINGS.
+
+         02 ERH-LINE-1.
+           03                              PIC X(6) VALUE "DATE: ".
+           03 ERH-RUN-DATE                 PIC Z9/99/9999.
+           03                              PIC X(11) VALUE SPACES.
+           03                              PIC X(20) VALUE
+              "ABC DEPARTMENT STORE".
+           03                              PIC X(17) VALUE SPACES.
+           03                              PIC X(5) VALUE
+              "PAGE".
+           03 ERH-PAGE                     PIC ZZ9.
+
+         02 ERH-LINE-2.
+           03                              PIC X(6) VALUE
+              "TIME: ".
+           03 ERH-HOUR                     PIC X9.
+           03                              PIC X VALUE ":".
+           03 ERH-MINUTES                  PIC 99.
+           03 ERH-AM-PM                    PIC XX.
+           03                              PIC X(8) VALUE SPACES.
+           03                              PIC X(33) VALUE
+               "CLERK ID EXCEPTION REPORT".
+
+         02 ERH-LINE-2A.
+           03                              PIC X(12) VALUE
+               "TYLER SATHER".
+
+         02 ERH-LINE-3.
+           03                              PIC X(7) VALUE "ACCOUNT".
+           03                              PIC X VALUE SPACES.
+           03                              PIC X(13) VALUE
+               "CUSTOMER NAME".
+           03                              PIC X(7) VALUE SPACES.
+           03                              PIC X(8) VALUE "CLERK ID".
+           03                              PIC X(3) VALUE SPACES.
+           03                              PIC X(8) VALUE "PURCHASE".
+           03                              PIC X(3) VALUE SPACES.
+           03                              PIC X(6) VALUE "AMOUNT".
+
+         02 ERH-LINE-4.
+           03                              PIC X(6) VALUE ALL "-".
+           03                              PIC XX VALUE SPACES.
+           03                              PIC X(20) VALUE ALL "-".
+           03                              PIC X VALUE SPACES.
+           03                              PIC X(2) VALUE ALL "-".
+           03                              PIC X(9) VALUE SPACES.
+           03                              PIC X(11) VALUE ALL "-".
+           03                              PIC XX VALUE SPACES.
+           03                              PIC X(9) VALUE ALL "-".
+
+      /
+      ******************************************************************
+      *                                                                *
+      *    DETAIL LINE FOR THE CLERK ID EXCEPTION REPORT               *
+      *                                                                *
+      ******************************************************************
+
+       01 EXCEPTION-DETAIL-LINE.
+         02 EL-ACCOUNT-NUMBER              PIC X(6).
+         02                                PIC XX VALUE SPACES.
+         02 EL-CUSTOMER-NAME               PIC X(20).
+         02                                PIC X VALUE SPACES.
+         02 EL-CLERK-ID                    PIC XX.
+         02                                PIC X(9) VALUE SPACES.
+         02 EL-PURCHASE-DATE               PIC X(11).
+         02                                PIC XX VALUE SPACES.
+         02 EL-PURCHASE-AMOUNT             PIC $Z,ZZZ.99.
+
+      ******************************************************************
+      *                                                                *
+      *    SUMMARY LINE FOR THE CLERK ID EXCEPTION REPORT              *
+      *                                                                *
+      ******************************************************************
+
+       01 EXCEPTION-SUMMARY-LINE.
+         02                                PIC X(18) VALUE SPACES.
+         02                                PIC X(32) VALUE
+             "TOTAL EXCEPTIONS PROCESSED =".
+         02 ESL-EXCEPTION-COUNT            PIC ZZ9.
+
       /
        PROCEDURE DIVISION.
       *******************
@@ -345,13 +669,21 @@
 
            INITIALIZE ACCUMULATORS.
 
-           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT REPORT-FILE
+                       AGING-REPORT-FILE
+                       EXCEPTION-REPORT-FILE.
 
            MOVE FUNCTION CURRENT-DATE TO WA-TODAYS-DATE-TIME.
            MOVE WA-TODAYS-MONTH TO WA-MONTH.
            MOVE WA-TODAYS-DAY TO WA-DAY.
            MOVE WA-TODAYS-YEAR TO WA-YEAR.
 
+           MOVE WA-TODAYS-YEAR TO WA-TODAY-YMD(1:4).
+           MOVE WA-TODAYS-MONTH TO WA-TODAY-YMD(5:2).
+           MOVE WA-TODAYS-DAY TO WA-TODAY-YMD(7:2).
+
+           PERFORM A-110-READ-AS-OF-DATE.
+
            EVALUATE TRUE
                WHEN WA-TODAYS-HOUR = 00
                    MOVE "AM" TO WA-AM-PM
@@ -363,6 +695,35 @@
                WHEN WA-TODAYS-HOUR > 12
                    MOVE "PM" TO WA-AM-PM
                    SUBTRACT 12 FROM WA-TODAYS-HOUR.
+
+           SORT SORT-FILE
+           ON ASCENDING KEY SR-CLERK-ID
+             USING CUSTOMER-FILE
+             GIVING SORTED-CUSTOMER-FILE.
+      /
+      ******************************************************************
+      *                                                                *
+      *     READ THE RUN-TIME "AS OF" DATE PARAMETER, IF PRESENT, SO   *
+      *     THIS REPORT CAN BE RERUN AS OF AN EARLIER DATE INSTEAD OF  *
+      *     TODAY'S DATE - BOTH THE HEADER DATE AND THE AGING-BUCKET   *
+      *     CALCULATION MUST REFLECT THE SAME OVERRIDDEN DATE           *
+      *                                                                *
+      ******************************************************************
+
+       A-110-READ-AS-OF-DATE.
+
+           OPEN INPUT AS-OF-DATE-FILE.
+
+           READ AS-OF-DATE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE ADF-AS-OF-DATE TO WA-TODAY-YMD
+                   MOVE ADF-AS-OF-DATE(1:4) TO WA-YEAR
+                   MOVE ADF-AS-OF-DATE(5:2) TO WA-MONTH
+                   MOVE ADF-AS-OF-DATE(7:2) TO WA-DAY.
+
+           CLOSE AS-OF-DATE-FILE.
       /
       ******************************************************************
       *                                                                *
@@ -383,7 +744,7 @@
 
            PERFORM B-200-LOAD
              VARYING CNT-INDEX FROM 1 BY 1
-             UNTIL END-OF-FILE OR CNT-INDEX > 11.
+             UNTIL END-OF-FILE OR CNT-INDEX > 500.
 
            CLOSE CLERK-NAME-FILE.
 
@@ -397,6 +758,7 @@
 
            MOVE CNR-ID TO CNT-ID(CNT-INDEX).
            MOVE CNR-NAME TO CNT-NAME(CNT-INDEX).
+           MOVE CNT-INDEX TO WA-CLERK-COUNT.
 
 
            READ CLERK-NAME-FILE
@@ -411,14 +773,19 @@
 
        C-100-PROCESS-FILE.
 
-           OPEN INPUT CUSTOMER-FILE.
+           OPEN INPUT SORTED-CUSTOMER-FILE.
            MOVE "N" TO SW-END-OF-FILE.
-           READ CUSTOMER-FILE INTO CUSTOMER-RECORD
+           READ SORTED-CUSTOMER-FILE INTO CUSTOMER-RECORD
                AT END
                    MOVE "Y" TO SW-END-OF-FILE.
+
+           MOVE CR-CLERK-ID TO WA-HOLD-CLERK-ID.
+
            PERFORM C-200-PROCESS-RECORD
              UNTIL END-OF-FILE.
 
+           PERFORM C-410-CLERK-BREAK.
+
            MOVE AC-RECORD-COUNT TO SL-RECORD-COUNT.
            MOVE AC-TOTAL-PURCHASES TO SL-TOTAL-PURCHASES.
 
@@ -432,6 +799,11 @@
            WRITE REPORT-LINE-OUT FROM SL-LINE-3
              AFTER ADVANCING 1 LINE.
 
+           PERFORM C-440-WRITE-AGING-SUMMARY.
+
+           IF AC-EXCEPTION-LINE-COUNT > 0
+               PERFORM C-470-WRITE-EXCEPTION-SUMMARY.
+
       /
       ******************************************************************
       *                                                                *
@@ -441,6 +813,9 @@
 
        C-200-PROCESS-RECORD.
 
+           IF CR-CLERK-ID NOT = WA-HOLD-CLERK-ID
+               PERFORM C-410-CLERK-BREAK.
+
            IF AC-LINE-COUNT = 0
                PERFORM C-400-WRITE-HEADINGS.
 
@@ -449,32 +824,243 @@
            MOVE MNT-NAME(WA-SUB) TO WA-PURCHASE-MONTH.
            MOVE CR-PURCHASE-DATE(5:4) TO WA-PURCHASE-YEAR.
 
+           SET CLERK-NOT-FOUND TO TRUE.
+
            SEARCH ALL CNT-ENTRY
                AT END
                    MOVE "NOT FOUND" TO CNR-NAME
                WHEN CNT-ID(CNT-INDEX) = CR-CLERK-ID
+                   SET CLERK-FOUND TO TRUE
                    MOVE CNT-NAME(CNT-INDEX) TO CNR-NAME.
 
-           MOVE WA-PURCHASE-DATE TO DL-PURCHASE-DATE.
-           MOVE CR-ACCOUNT-NUMBER TO DL-ACCOUNT-NUMBER.
-           MOVE CR-CUSTOMER-NAME TO DL-CUSTOMER-NAME.
-           MOVE CNR-NAME TO DL-CLERK-NAME.
-           MOVE CR-PURCHASE-AMOUNT TO DL-PURCHASE-AMOUNT,
+           IF CLERK-NOT-FOUND
+               PERFORM C-460-WRITE-EXCEPTION-RECORD
+           ELSE
+               MOVE WA-PURCHASE-DATE TO DL-PURCHASE-DATE
+               MOVE CR-ACCOUNT-NUMBER TO DL-ACCOUNT-NUMBER
+               MOVE CR-CUSTOMER-NAME TO DL-CUSTOMER-NAME
+               MOVE CNR-NAME TO DL-CLERK-NAME
+               MOVE CR-PURCHASE-AMOUNT TO DL-PURCHASE-AMOUNT
 
-           WRITE REPORT-LINE-OUT FROM DETAIL-LINE
-             AFTER ADVANCING 1 LINE.
+               WRITE REPORT-LINE-OUT FROM DETAIL-LINE
+                 AFTER ADVANCING 1 LINE
 
-           ADD 1 TO AC-LINE-COUNT.
-           ADD 1 TO AC-RECORD-COUNT.
-           ADD CR-PURCHASE-AMOUNT TO AC-TOTAL-PURCHASES.
+               ADD 1 TO AC-LINE-COUNT
+               ADD 1 TO AC-RECORD-COUNT
+               ADD CR-PURCHASE-AMOUNT TO AC-TOTAL-PURCHASES
+               ADD 1 TO AC-CLERK-COUNT
+               ADD CR-PURCHASE-AMOUNT TO AC-CLERK-TOTAL-PURCHASES
 
-           IF AC-LINE-COUNT > 55
-               PERFORM C-400-WRITE-HEADINGS.
+               IF AC-LINE-COUNT > 55
+                   PERFORM C-400-WRITE-HEADINGS.
+
+           PERFORM C-420-PROCESS-AGING-RECORD.
 
-           READ CUSTOMER-FILE INTO CUSTOMER-RECORD
+           READ SORTED-CUSTOMER-FILE INTO CUSTOMER-RECORD
                AT END
                    MOVE "Y" TO SW-END-OF-FILE.
       /
+      ******************************************************************
+      *                                                                *
+      *           CLERK CONTROL BREAK SUBTOTAL PARAGRAPH               *
+      *                                                                *
+      ******************************************************************
+
+       C-410-CLERK-BREAK.
+
+           IF AC-CLERK-COUNT > 0
+               MOVE AC-CLERK-COUNT TO SL-CLERK-COUNT
+               MOVE CNR-NAME TO SL-CLERK-NAME
+               MOVE AC-CLERK-TOTAL-PURCHASES TO SL-CLERK-TOTAL
+
+               WRITE REPORT-LINE-OUT FROM SL-CLERK-LINE
+                 AFTER ADVANCING 1 LINE
+
+               ADD 1 TO AC-LINE-COUNT.
+
+           MOVE CR-CLERK-ID TO WA-HOLD-CLERK-ID.
+           MOVE ZERO TO AC-CLERK-COUNT
+                        AC-CLERK-TOTAL-PURCHASES.
+
+      ******************************************************************
+      *                                                                *
+      *      ACCOUNTS RECEIVABLE AGING - PER ACCOUNT DETAIL LINE       *
+      *                                                                *
+      ******************************************************************
+
+       C-420-PROCESS-AGING-RECORD.
+
+           IF AC-AGE-LINE-COUNT = 0
+               PERFORM C-430-WRITE-AGING-HEADINGS.
+
+           MOVE CR-PURCHASE-DATE(5:4) TO WA-PURCHASE-YMD(1:4).
+           MOVE CR-PURCHASE-DATE(1:2) TO WA-PURCHASE-YMD(5:2).
+           MOVE CR-PURCHASE-DATE(3:2) TO WA-PURCHASE-YMD(7:2).
+
+           COMPUTE WA-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WA-TODAY-YMD) -
+               FUNCTION INTEGER-OF-DATE(WA-PURCHASE-YMD).
+
+           EVALUATE TRUE
+               WHEN WA-AGE-DAYS < 30
+                   MOVE "CURRENT" TO WA-AGE-BUCKET
+                   ADD 1 TO AC-AGE-CURRENT-COUNT
+                   ADD CR-BALANCE TO AC-AGE-CURRENT-TOTAL
+               WHEN WA-AGE-DAYS < 60
+                   MOVE "30-59" TO WA-AGE-BUCKET
+                   ADD 1 TO AC-AGE-30-COUNT
+                   ADD CR-BALANCE TO AC-AGE-30-TOTAL
+               WHEN WA-AGE-DAYS < 90
+                   MOVE "60-89" TO WA-AGE-BUCKET
+                   ADD 1 TO AC-AGE-60-COUNT
+                   ADD CR-BALANCE TO AC-AGE-60-TOTAL
+               WHEN OTHER
+                   MOVE "90+" TO WA-AGE-BUCKET
+                   ADD 1 TO AC-AGE-90-COUNT
+                   ADD CR-BALANCE TO AC-AGE-90-TOTAL.
+
+           MOVE CR-ACCOUNT-NUMBER TO AL-ACCOUNT-NUMBER.
+           MOVE CR-CUSTOMER-NAME TO AL-CUSTOMER-NAME.
+           MOVE WA-PURCHASE-DATE TO AL-PURCHASE-DATE.
+           MOVE CR-BALANCE TO AL-BALANCE.
+           MOVE WA-AGE-BUCKET TO AL-AGING-BUCKET.
+
+           WRITE AGING-LINE-OUT FROM AGING-DETAIL-LINE
+             AFTER ADVANCING 1 LINE.
+
+           ADD 1 TO AC-AGE-LINE-COUNT.
+
+           IF AC-AGE-LINE-COUNT > 55
+               PERFORM C-430-WRITE-AGING-HEADINGS.
+
+      ******************************************************************
+      *                                                                *
+      *      ACCOUNTS RECEIVABLE AGING REPORT - HEADING PARAGRAPH      *
+      *                                                                *
+      ******************************************************************
+
+       C-430-WRITE-AGING-HEADINGS.
+
+           ADD 1 TO AC-AGE-PAGE-COUNT.
+           MOVE 0 TO AC-AGE-LINE-COUNT.
+
+           MOVE WA-RUN-DATE TO ARH-RUN-DATE.
+           MOVE AC-AGE-PAGE-COUNT TO ARH-PAGE.
+           MOVE WA-TODAYS-HOUR TO ARH-HOUR.
+           MOVE WA-TODAYS-MINUTES TO ARH-MINUTES.
+           MOVE WA-AM-PM TO ARH-AM-PM.
+
+           WRITE AGING-LINE-OUT FROM ARH-LINE-1
+             AFTER ADVANCING 2 LINES.
+           WRITE AGING-LINE-OUT FROM ARH-LINE-2
+             AFTER ADVANCING 1 LINE.
+           WRITE AGING-LINE-OUT FROM ARH-LINE-2A
+             AFTER ADVANCING 1 LINE.
+           WRITE AGING-LINE-OUT FROM ARH-LINE-3
+             AFTER ADVANCING 2 LINES.
+           WRITE AGING-LINE-OUT FROM ARH-LINE-4
+             AFTER ADVANCING 1 LINE.
+           ADD 7 TO AC-AGE-LINE-COUNT.
+
+      ******************************************************************
+      *                                                                *
+      *    ACCOUNTS RECEIVABLE AGING REPORT - BUCKET SUMMARY TOTALS    *
+      *                                                                *
+      ******************************************************************
+
+       C-440-WRITE-AGING-SUMMARY.
+
+           MOVE AC-AGE-CURRENT-COUNT TO ASL-CURRENT-COUNT.
+           MOVE AC-AGE-CURRENT-TOTAL TO ASL-CURRENT-TOTAL.
+           MOVE AC-AGE-30-COUNT TO ASL-30-COUNT.
+           MOVE AC-AGE-30-TOTAL TO ASL-30-TOTAL.
+           MOVE AC-AGE-60-COUNT TO ASL-60-COUNT.
+           MOVE AC-AGE-60-TOTAL TO ASL-60-TOTAL.
+           MOVE AC-AGE-90-COUNT TO ASL-90-COUNT.
+           MOVE AC-AGE-90-TOTAL TO ASL-90-TOTAL.
+
+           WRITE AGING-LINE-OUT FROM ASL-CURRENT-LINE
+             AFTER ADVANCING 2 LINES.
+           WRITE AGING-LINE-OUT FROM ASL-30-LINE
+             AFTER ADVANCING 1 LINE.
+           WRITE AGING-LINE-OUT FROM ASL-60-LINE
+             AFTER ADVANCING 1 LINE.
+           WRITE AGING-LINE-OUT FROM ASL-90-LINE
+             AFTER ADVANCING 1 LINE.
+           WRITE AGING-LINE-OUT FROM ASL-LINE-END
+             AFTER ADVANCING 2 LINES.
+
+           ADD 6 TO AC-AGE-LINE-COUNT.
+
+      ******************************************************************
+      *                                                                *
+      *      CLERK ID EXCEPTION - UNMATCHED RECORD DETAIL LINE         *
+      *                                                                *
+      ******************************************************************
+
+       C-460-WRITE-EXCEPTION-RECORD.
+
+           IF AC-EXCEPTION-LINE-COUNT = 0
+               PERFORM C-450-WRITE-EXCEPTION-HEADINGS.
+
+           MOVE CR-ACCOUNT-NUMBER TO EL-ACCOUNT-NUMBER.
+           MOVE CR-CUSTOMER-NAME TO EL-CUSTOMER-NAME.
+           MOVE CR-CLERK-ID TO EL-CLERK-ID.
+           MOVE WA-PURCHASE-DATE TO EL-PURCHASE-DATE.
+           MOVE CR-PURCHASE-AMOUNT TO EL-PURCHASE-AMOUNT.
+
+           WRITE EXCEPTION-LINE-OUT FROM EXCEPTION-DETAIL-LINE
+             AFTER ADVANCING 1 LINE.
+
+           ADD 1 TO AC-EXCEPTION-LINE-COUNT.
+           ADD 1 TO AC-EXCEPTION-COUNT.
+
+           IF AC-EXCEPTION-LINE-COUNT > 55
+               PERFORM C-450-WRITE-EXCEPTION-HEADINGS.
+
+      ******************************************************************
+      *                                                                *
+      *      CLERK ID EXCEPTION REPORT - HEADING PARAGRAPH             *
+      *                                                                *
+      ******************************************************************
+
+       C-450-WRITE-EXCEPTION-HEADINGS.
+
+           ADD 1 TO AC-EXCEPTION-PAGE-COUNT.
+           MOVE 0 TO AC-EXCEPTION-LINE-COUNT.
+
+           MOVE WA-RUN-DATE TO ERH-RUN-DATE.
+           MOVE AC-EXCEPTION-PAGE-COUNT TO ERH-PAGE.
+           MOVE WA-TODAYS-HOUR TO ERH-HOUR.
+           MOVE WA-TODAYS-MINUTES TO ERH-MINUTES.
+           MOVE WA-AM-PM TO ERH-AM-PM.
+
+           WRITE EXCEPTION-LINE-OUT FROM ERH-LINE-1
+             AFTER ADVANCING 2 LINES.
+           WRITE EXCEPTION-LINE-OUT FROM ERH-LINE-2
+             AFTER ADVANCING 1 LINE.
+           WRITE EXCEPTION-LINE-OUT FROM ERH-LINE-2A
+             AFTER ADVANCING 1 LINE.
+           WRITE EXCEPTION-LINE-OUT FROM ERH-LINE-3
+             AFTER ADVANCING 2 LINES.
+           WRITE EXCEPTION-LINE-OUT FROM ERH-LINE-4
+             AFTER ADVANCING 1 LINE.
+           ADD 7 TO AC-EXCEPTION-LINE-COUNT.
+
+      ******************************************************************
+      *                                                                *
+      *      CLERK ID EXCEPTION REPORT - SUMMARY PARAGRAPH             *
+      *                                                                *
+      ******************************************************************
+
+       C-470-WRITE-EXCEPTION-SUMMARY.
+
+           MOVE AC-EXCEPTION-COUNT TO ESL-EXCEPTION-COUNT.
+
+           WRITE EXCEPTION-LINE-OUT FROM EXCEPTION-SUMMARY-LINE
+             AFTER ADVANCING 2 LINES.
+
+           ADD 2 TO AC-EXCEPTION-LINE-COUNT.
 
       ******************************************************************
       *                                                                *
@@ -515,8 +1101,10 @@
 
        D-100-WRAP-UP.
 
-           CLOSE CUSTOMER-FILE
-                 REPORT-FILE.
+           CLOSE SORTED-CUSTOMER-FILE
+                 REPORT-FILE
+                 AGING-REPORT-FILE
+                 EXCEPTION-REPORT-FILE.
            DISPLAY " ".
            DISPLAY "CLERK NAME REPORT PROGRAM HAS TERMINATED".
            DISPLAY " ".
