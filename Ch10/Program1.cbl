@@ -0,0 +1,489 @@
+       IDENTIFICATION DIVISION.
+      ************************
+
+       PROGRAM-ID. VSEX10-1.
+       AUTHOR. TYLER SATHER.
+       INSTALLATION. MSTATE.
+       DATE-WRITTEN. JUNE 8, 2020.
+       DATE-COMPILED.
+      ******************************************************************
+      *                      PROGRAM NARRATIVE                         *
+      *                                                                *
+      *    THIS PROGRAM MAINTAINS THE CLERK NAME MASTER FILE USED BY   *
+      *    THE CLERK NAME REPORT (VSEX7-2). ADD, CHANGE, AND DELETE    *
+      *    TRANSACTIONS ARE SORTED BY CLERK ID AND MATCHED AGAINST THE *
+      *    OLD MASTER TO PRODUCE A NEW MASTER AND AN EDIT LIST SHOWING *
+      *    THE DISPOSITION OF EVERY TRANSACTION.                       *
+      *                                                                *
+      *        INPUT:   CLRKTRAN.DAT - CLERK MAINTENANCE TRANSACTIONS  *
+      *                 CLRKNAME.DAT - OLD CLERK NAME MASTER           *
+      *                                                                *
+      *        OUTPUT:  CLRKNAME.NEW - NEW CLERK NAME MASTER           *
+      *                 VSEX10-1.RPT - CLERK MAINTENANCE EDIT LIST     *
+      *                                                                *
+      *        SORT FILE:  SORTWORK  - SORT FILE FOR TRANSACTIONS      *
+      *                                                                *
+      ******************************************************************
+      /
+       ENVIRONMENT DIVISION.
+      *********************
+
+       INPUT-OUTPUT SECTION.
+      *********************
+
+       FILE-CONTROL.
+
+           SELECT CLERK-TRANSACTION-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CLRKT
+      -    "RAN.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-FILE
+               ASSIGN TO "SORTWORK".
+
+           SELECT SORTED-TRANSACTION-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch10\STRAN
+      -    "CLK.DAT".
+
+           SELECT OLD-MASTER-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CLRKN
+      -    "AME.DAT".
+
+           SELECT NEW-MASTER-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CLRKN
+      -    "AME.NEW".
+
+           SELECT EDIT-LIST-REPORT
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch10\VSEX1
+      -    "0-1.RPT".
+      /
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+      *************
+
+      ******************************************************************
+      *                                                                *
+      *      CLERK TRANSACTION FILE - ADD/CHANGE/DELETE TRANSACTIONS   *
+      *                                                                *
+      ******************************************************************
+
+       FD  CLERK-TRANSACTION-FILE.
+
+       01 CLERK-TRANSACTION-RECORD.
+         02 CTR-TRANSACTION-CODE PIC X.
+         02 CTR-CLERK-ID PIC XX.
+         02 CTR-CLERK-NAME PIC X(20).
+
+      ******************************************************************
+      *                                                                *
+      *             SORT FILE - SORT TRANSACTIONS BY CLERK ID          *
+      *                                                                *
+      ******************************************************************
+
+       SD  SORT-FILE.
+
+       01 SORT-RECORD.
+         02 SR-TRANSACTION-CODE PIC X.
+         02 SR-CLERK-ID PIC XX.
+         02 SR-CLERK-NAME PIC X(20).
+
+      ******************************************************************
+      *                                                                *
+      *      SORTED TRANSACTION FILE - TRANSACTIONS IN ID SEQUENCE     *
+      *                                                                *
+      ******************************************************************
+
+       FD  SORTED-TRANSACTION-FILE.
+
+       01 SORTED-TRAN-RECORD.
+         02 STR-TRANSACTION-CODE PIC X.
+           88 ADD-TRANSACTION VALUE "A".
+           88 CHANGE-TRANSACTION VALUE "C".
+           88 DELETE-TRANSACTION VALUE "D".
+         02 STR-CLERK-ID PIC XX.
+         02 STR-CLERK-NAME PIC X(20).
+
+      ******************************************************************
+      *                                                                *
+      *        OLD MASTER FILE - CLERK NAME MASTER BEFORE UPDATE       *
+      *                                                                *
+      ******************************************************************
+
+       FD  OLD-MASTER-FILE.
+
+       01 OLD-MASTER-RECORD.
+         02 OMR-CLERK-ID PIC XX.
+         02 OMR-CLERK-NAME PIC X(20).
+
+      ******************************************************************
+      *                                                                *
+      *        NEW MASTER FILE - CLERK NAME MASTER AFTER UPDATE        *
+      *                                                                *
+      ******************************************************************
+
+       FD  NEW-MASTER-FILE.
+
+       01 NEW-MASTER-RECORD.
+         02 NMR-CLERK-ID PIC XX.
+         02 NMR-CLERK-NAME PIC X(20).
+
+      ******************************************************************
+      *                                                                *
+      *       EDIT LIST REPORT - DISPOSITION OF EVERY TRANSACTION      *
+      *                                                                *
+      ******************************************************************
+
+       FD  EDIT-LIST-REPORT.
+
+       01 EDIT-LINE-OUT PIC X(80).
+      /
+       WORKING-STORAGE SECTION.
+      ************************
+
+       01 SWITCHES.
+
+         02 SW-OLD-MASTER-EOF PIC X VALUE "N".
+           88 OLD-MASTER-EOF VALUE "Y".
+
+         02 SW-TRANSACTION-EOF PIC X VALUE "N".
+           88 TRANSACTION-EOF VALUE "Y".
+
+       01 ACCUMULATORS.
+
+         02 AC-LINE-COUNT PIC 999.
+         02 AC-ADDED-COUNT PIC 999.
+         02 AC-CHANGED-COUNT PIC 999.
+         02 AC-DELETED-COUNT PIC 999.
+         02 AC-REJECTED-COUNT PIC 999.
+
+       01 WORK-AREA.
+
+         02 WA-TODAYS-DATE-TIME.
+           03 WA-TODAYS-DATE.
+             04 WA-TODAYS-YEAR PIC 9(4).
+             04 WA-TODAYS-MONTH PIC 99.
+             04 WA-TODAYS-DAY PIC 99.
+           03 PIC X(15).
+
+         02 WA-DATE.
+           03 WA-MONTH PIC 99.
+           03 WA-DAY PIC 99.
+           03 WA-YEAR PIC 9(4).
+
+         02 WA-RUN-DATE REDEFINES WA-DATE PIC 9(8).
+
+      ******************************************************************
+      *                                                                *
+      *        REPORT HEADINGS FOR THE CLERK MAINTENANCE EDIT LIST     *
+      *                                                                *
+      ******************************************************************
+
+       01 EDIT-LIST-HEADINGS.
+
+         02 ELH-LINE-1.
+           03 PIC X(6) VALUE "DATE: ".
+           03 ELH-RUN-DATE PIC Z9/99/9999.
+           03 PIC X(15) VALUE SPACES.
+           03 PIC X(33) VALUE "CLERK NAME MASTER MAINTENANCE".
+
+         02 ELH-LINE-2.
+           03 PIC X(4) VALUE "CODE".
+           03 PIC X(3) VALUE SPACES.
+           03 PIC X(2) VALUE "ID".
+           03 PIC X(3) VALUE SPACES.
+           03 PIC X(20) VALUE "CLERK NAME".
+           03 PIC X(10) VALUE SPACES.
+           03 PIC X(7) VALUE "MESSAGE".
+
+         02 ELH-LINE-3.
+           03 PIC X(55) VALUE ALL "-".
+
+      ******************************************************************
+      *                                                                *
+      *            DETAIL LINE FOR THE CLERK MAINTENANCE EDIT LIST     *
+      *                                                                *
+      ******************************************************************
+
+       01 EDIT-DETAIL-LINE.
+
+         02 EDL-TRANSACTION-CODE PIC X.
+         02 PIC X(6) VALUE SPACES.
+         02 EDL-CLERK-ID PIC XX.
+         02 PIC X(3) VALUE SPACES.
+         02 EDL-CLERK-NAME PIC X(20).
+         02 PIC X(10) VALUE SPACES.
+         02 EDL-MESSAGE PIC X(25).
+
+      ******************************************************************
+      *                                                                *
+      *       SUMMARY LINES FOR THE CLERK MAINTENANCE EDIT LIST        *
+      *                                                                *
+      ******************************************************************
+
+       01 EDIT-LIST-SUMMARY.
+
+         02 ELS-ADDED-TOTAL.
+           03 PIC X(25) VALUE "TOTAL CLERKS ADDED     = ".
+           03 ELS-ADDED-COUNT PIC ZZ9.
+
+         02 ELS-CHANGED-TOTAL.
+           03 PIC X(25) VALUE "TOTAL CLERKS CHANGED   = ".
+           03 ELS-CHANGED-COUNT PIC ZZ9.
+
+         02 ELS-DELETED-TOTAL.
+           03 PIC X(25) VALUE "TOTAL CLERKS DELETED   = ".
+           03 ELS-DELETED-COUNT PIC ZZ9.
+
+         02 ELS-REJECTED-TOTAL.
+           03 PIC X(26) VALUE "TOTAL REJECTED          = ".
+           03 ELS-REJECTED-COUNT PIC ZZ9.
+
+         02 ELS-END-OF-REPORT.
+           03 PIC X(21) VALUE SPACES.
+           03 PIC X(13) VALUE "END OF REPORT".
+
+       PROCEDURE DIVISION.
+      *******************
+
+       MAIN-PROGRAM.
+
+           PERFORM A-100-INITIALIZATION.
+           PERFORM B-100-SORT-TRANSACTIONS.
+           PERFORM C-100-UPDATE-MASTER.
+           PERFORM D-100-WRAP-UP.
+           STOP RUN.
+
+      ******************************************************************
+      *                                                                *
+      *                   HOUSEKEEPING PARAGRAPH FOLLOWS               *
+      *                                                                *
+      ******************************************************************
+
+       A-100-INITIALIZATION.
+
+           INITIALIZE ACCUMULATORS.
+
+           MOVE FUNCTION CURRENT-DATE TO WA-TODAYS-DATE-TIME.
+           MOVE WA-TODAYS-MONTH TO WA-MONTH.
+           MOVE WA-TODAYS-DAY TO WA-DAY.
+           MOVE WA-TODAYS-YEAR TO WA-YEAR.
+           MOVE WA-RUN-DATE TO ELH-RUN-DATE.
+
+           OPEN OUTPUT EDIT-LIST-REPORT.
+
+           PERFORM M-500-WRITE-HEADINGS.
+      /
+      ******************************************************************
+      *                                                                *
+      *           SORT THE TRANSACTION FILE BY CLERK ID                *
+      *                                                                *
+      ******************************************************************
+
+       B-100-SORT-TRANSACTIONS.
+
+           SORT SORT-FILE
+           ON ASCENDING KEY SR-CLERK-ID
+             USING CLERK-TRANSACTION-FILE
+             GIVING SORTED-TRANSACTION-FILE.
+      /
+      ******************************************************************
+      *                                                                *
+      *         MATCH-MERGE THE TRANSACTIONS AGAINST THE OLD MASTER    *
+      *                                                                *
+      ******************************************************************
+
+       C-100-UPDATE-MASTER.
+
+           OPEN INPUT OLD-MASTER-FILE
+                      SORTED-TRANSACTION-FILE
+                OUTPUT NEW-MASTER-FILE.
+
+           READ OLD-MASTER-FILE
+               AT END
+                   MOVE HIGH-VALUES TO OMR-CLERK-ID
+                   MOVE "Y" TO SW-OLD-MASTER-EOF.
+
+           READ SORTED-TRANSACTION-FILE
+               AT END
+                   MOVE HIGH-VALUES TO STR-CLERK-ID
+                   MOVE "Y" TO SW-TRANSACTION-EOF.
+
+           PERFORM C-200-UPDATE-RECORDS
+             UNTIL OLD-MASTER-EOF AND TRANSACTION-EOF.
+
+           MOVE AC-ADDED-COUNT TO ELS-ADDED-COUNT.
+           MOVE AC-CHANGED-COUNT TO ELS-CHANGED-COUNT.
+           MOVE AC-DELETED-COUNT TO ELS-DELETED-COUNT.
+           MOVE AC-REJECTED-COUNT TO ELS-REJECTED-COUNT.
+
+           WRITE EDIT-LINE-OUT FROM ELS-ADDED-TOTAL
+             AFTER ADVANCING 2 LINES.
+           WRITE EDIT-LINE-OUT FROM ELS-CHANGED-TOTAL
+             AFTER ADVANCING 1 LINE.
+           WRITE EDIT-LINE-OUT FROM ELS-DELETED-TOTAL
+             AFTER ADVANCING 1 LINE.
+           WRITE EDIT-LINE-OUT FROM ELS-REJECTED-TOTAL
+             AFTER ADVANCING 1 LINE.
+           WRITE EDIT-LINE-OUT FROM ELS-END-OF-REPORT
+             AFTER ADVANCING 2 LINES.
+
+           CLOSE OLD-MASTER-FILE
+                 SORTED-TRANSACTION-FILE
+                 NEW-MASTER-FILE.
+      /
+      ******************************************************************
+      *                                                                *
+      *             DISPATCH ONE STEP OF THE MATCH-MERGE                *
+      *                                                                *
+      ******************************************************************
+
+       C-200-UPDATE-RECORDS.
+
+           EVALUATE TRUE
+               WHEN OMR-CLERK-ID < STR-CLERK-ID
+                   PERFORM C-300-COPY-UNCHANGED-MASTER
+               WHEN OMR-CLERK-ID > STR-CLERK-ID
+                   PERFORM C-400-APPLY-UNMATCHED-TRANSACTION
+               WHEN OTHER
+                   PERFORM C-500-APPLY-MATCHED-TRANSACTION.
+      /
+      ******************************************************************
+      *                                                                *
+      *       NO TRANSACTION FOR THIS MASTER RECORD - COPY IT AS-IS    *
+      *                                                                *
+      ******************************************************************
+
+       C-300-COPY-UNCHANGED-MASTER.
+
+           MOVE OMR-CLERK-ID TO NMR-CLERK-ID.
+           MOVE OMR-CLERK-NAME TO NMR-CLERK-NAME.
+           WRITE NEW-MASTER-RECORD.
+
+           READ OLD-MASTER-FILE
+               AT END
+                   MOVE HIGH-VALUES TO OMR-CLERK-ID
+                   MOVE "Y" TO SW-OLD-MASTER-EOF.
+      /
+      ******************************************************************
+      *                                                                *
+      *     TRANSACTION HAS NO MATCHING MASTER RECORD                  *
+      *                                                                *
+      ******************************************************************
+
+       C-400-APPLY-UNMATCHED-TRANSACTION.
+
+           IF ADD-TRANSACTION
+               MOVE STR-CLERK-ID TO NMR-CLERK-ID
+               MOVE STR-CLERK-NAME TO NMR-CLERK-NAME
+               WRITE NEW-MASTER-RECORD
+               ADD 1 TO AC-ADDED-COUNT
+               MOVE "CLERK ADDED" TO EDL-MESSAGE
+           ELSE
+               ADD 1 TO AC-REJECTED-COUNT
+               MOVE "CLERK ID NOT FOUND" TO EDL-MESSAGE.
+
+           MOVE STR-TRANSACTION-CODE TO EDL-TRANSACTION-CODE.
+           MOVE STR-CLERK-ID TO EDL-CLERK-ID.
+           MOVE STR-CLERK-NAME TO EDL-CLERK-NAME.
+           PERFORM M-510-WRITE-DETAIL-LINE.
+
+           READ SORTED-TRANSACTION-FILE
+               AT END
+                   MOVE HIGH-VALUES TO STR-CLERK-ID
+                   MOVE "Y" TO SW-TRANSACTION-EOF.
+      /
+      ******************************************************************
+      *                                                                *
+      *     TRANSACTION MATCHES AN EXISTING MASTER RECORD              *
+      *                                                                *
+      ******************************************************************
+
+       C-500-APPLY-MATCHED-TRANSACTION.
+
+           EVALUATE TRUE
+               WHEN ADD-TRANSACTION
+                   MOVE OMR-CLERK-ID TO NMR-CLERK-ID
+                   MOVE OMR-CLERK-NAME TO NMR-CLERK-NAME
+                   WRITE NEW-MASTER-RECORD
+                   ADD 1 TO AC-REJECTED-COUNT
+                   MOVE "DUPLICATE CLERK ID" TO EDL-MESSAGE
+               WHEN CHANGE-TRANSACTION
+                   MOVE STR-CLERK-ID TO NMR-CLERK-ID
+                   MOVE STR-CLERK-NAME TO NMR-CLERK-NAME
+                   WRITE NEW-MASTER-RECORD
+                   ADD 1 TO AC-CHANGED-COUNT
+                   MOVE "CLERK NAME CHANGED" TO EDL-MESSAGE
+               WHEN DELETE-TRANSACTION
+                   ADD 1 TO AC-DELETED-COUNT
+                   MOVE "CLERK DELETED" TO EDL-MESSAGE
+               WHEN OTHER
+                   MOVE OMR-CLERK-ID TO NMR-CLERK-ID
+                   MOVE OMR-CLERK-NAME TO NMR-CLERK-NAME
+                   WRITE NEW-MASTER-RECORD
+                   ADD 1 TO AC-REJECTED-COUNT
+                   MOVE "INVALID TRANSACTION CODE" TO EDL-MESSAGE.
+
+           MOVE STR-TRANSACTION-CODE TO EDL-TRANSACTION-CODE.
+           MOVE STR-CLERK-ID TO EDL-CLERK-ID.
+           MOVE STR-CLERK-NAME TO EDL-CLERK-NAME.
+           PERFORM M-510-WRITE-DETAIL-LINE.
+
+           READ OLD-MASTER-FILE
+               AT END
+                   MOVE HIGH-VALUES TO OMR-CLERK-ID
+                   MOVE "Y" TO SW-OLD-MASTER-EOF.
+
+           READ SORTED-TRANSACTION-FILE
+               AT END
+                   MOVE HIGH-VALUES TO STR-CLERK-ID
+                   MOVE "Y" TO SW-TRANSACTION-EOF.
+      /
+      ******************************************************************
+      *                                                                *
+      *                   WRITE EDIT LIST HEADINGS                    *
+      *                                                                *
+      ******************************************************************
+
+       M-500-WRITE-HEADINGS.
+
+           MOVE 0 TO AC-LINE-COUNT.
+
+           WRITE EDIT-LINE-OUT FROM ELH-LINE-1 AFTER ADVANCING 2 LINES.
+           WRITE EDIT-LINE-OUT FROM ELH-LINE-2 AFTER ADVANCING 2 LINES.
+           WRITE EDIT-LINE-OUT FROM ELH-LINE-3 AFTER ADVANCING 1 LINE.
+           ADD 5 TO AC-LINE-COUNT.
+      /
+      ******************************************************************
+      *                                                                *
+      *                WRITE ONE EDIT LIST DETAIL LINE                 *
+      *                                                                *
+      ******************************************************************
+
+       M-510-WRITE-DETAIL-LINE.
+
+           IF AC-LINE-COUNT > 55
+               PERFORM M-500-WRITE-HEADINGS.
+
+           WRITE EDIT-LINE-OUT FROM EDIT-DETAIL-LINE
+             AFTER ADVANCING 1 LINE.
+           ADD 1 TO AC-LINE-COUNT.
+      /
+      ******************************************************************
+      *                                                                *
+      *                       WRAP-UP PARAGRAPH                        *
+      *                                                                *
+      ******************************************************************
+
+       D-100-WRAP-UP.
+
+           CLOSE EDIT-LIST-REPORT.
+
+           DISPLAY " ".
+           DISPLAY "CLERK MASTER MAINTENANCE PROGRAM HAS TERMINATED".
+           DISPLAY " ".
+
+      ******************************************************************
+      *                       END OF PROGRAM                           *
+      ******************************************************************
