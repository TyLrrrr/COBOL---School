@@ -0,0 +1,575 @@
+       IDENTIFICATION DIVISION.
+      ************************
+
+       PROGRAM-ID. VSEX11-1.
+       AUTHOR. TYLER SATHER.
+       INSTALLATION. MSTATE.
+       DATE-WRITTEN. JUNE 15, 2020.
+       DATE-COMPILED.
+      ******************************************************************
+      *                      PROGRAM NARRATIVE                         *
+      *                                                                *
+      *    THIS PROGRAM MAINTAINS THE CUSTOMER ADDRESS MASTER          *
+      *    (CUSTADDR.DAT) AND THE NAME/ZIP CODE FIELDS CARRIED ON THE  *
+      *    CUSTOMER SALES FILE (CUSTSALE.DAT). ADD TRANSACTIONS CREATE *
+      *    A NEW CUSTOMER ON CUSTADDR.DAT. CHANGE TRANSACTIONS MAY     *
+      *    CARRY A NEW ADDRESS (APPLIED TO CUSTADDR.DAT), A NEW NAME,  *
+      *    AND/OR A NEW ZIP CODE (APPLIED TO CUSTSALE.DAT) - ANY       *
+      *    TRANSACTION FIELD LEFT BLANK IS LEFT UNCHANGED.             *
+      *                                                                *
+      *    CUSTADDR.DAT AND CUSTSALE.DAT ARE BOTH KEYED BY CUSTOMER    *
+      *    NUMBER, SO ADDS AND CHANGES TO CUSTADDR.DAT ARE APPLIED     *
+      *    DIRECTLY BY KEY RATHER THAN THROUGH AN OLD-MASTER/NEW-      *
+      *    MASTER PASS.                                                *
+      *                                                                *
+      *        INPUT:   CUSTTRAN.DAT - CUSTOMER MAINTENANCE TRANS.     *
+      *                                                                *
+      *        INPUT/OUTPUT:  CUSTADDR.DAT - CUSTOMER ADDRESS MASTER   *
+      *                       CUSTSALE.DAT - CUSTOMER SALES FILE       *
+      *                                                                *
+      *        OUTPUT:  VSEX11-1.RPT - CUSTOMER MAINTENANCE EDIT LIST  *
+      *                                                                *
+      *        SORT FILE:  SORTWORK  - SORT FILE FOR TRANSACTIONS      *
+      *                                                                *
+      ******************************************************************
+      /
+       ENVIRONMENT DIVISION.
+      *********************
+
+       INPUT-OUTPUT SECTION.
+      *********************
+
+       FILE-CONTROL.
+
+           SELECT CUSTOMER-TRANSACTION-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CUSTT
+      -    "RAN.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-FILE
+               ASSIGN TO "SORTWORK".
+
+           SELECT SORTED-TRANSACTION-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch11\STRAN
+      -    "CST.DAT".
+
+           SELECT CUSTOMER-ADDRESS-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CUSTA
+      -    "DDR.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS CAR-CUSTOMER-NUMBER.
+
+           SELECT CUSTOMER-SALES-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CUSTS
+      -    "ALE.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS CSF-CUSTOMER-NUMBER.
+
+           SELECT EDIT-LIST-REPORT
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch11\VSEX1
+      -    "1-1.RPT".
+      /
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+      *************
+
+      ******************************************************************
+      *                                                                *
+      *     CUSTOMER TRANSACTION FILE - ADD/CHANGE TRANSACTIONS        *
+      *                                                                *
+      ******************************************************************
+
+       FD  CUSTOMER-TRANSACTION-FILE.
+
+       01 CUSTOMER-TRANSACTION-RECORD.
+         02 CTR-TRANSACTION-CODE PIC X.
+         02 CTR-CUSTOMER-NUMBER PIC X(4).
+         02 CTR-CUSTOMER-NAME PIC X(20).
+         02 CTR-CUSTOMER-ADDRESS PIC X(20).
+         02 CTR-ZIP-CODE PIC X(5).
+         02 CTR-ZIP-PLUS-4 PIC X(4).
+
+      ******************************************************************
+      *                                                                *
+      *          SORT FILE - SORT TRANSACTIONS BY CUSTOMER NUMBER      *
+      *                                                                *
+      ******************************************************************
+
+       SD  SORT-FILE.
+
+       01 SORT-RECORD.
+         02 SR-TRANSACTION-CODE PIC X.
+         02 SR-CUSTOMER-NUMBER PIC X(4).
+         02 SR-CUSTOMER-NAME PIC X(20).
+         02 SR-CUSTOMER-ADDRESS PIC X(20).
+         02 SR-ZIP-CODE PIC X(5).
+         02 SR-ZIP-PLUS-4 PIC X(4).
+
+      ******************************************************************
+      *                                                                *
+      *     SORTED TRANSACTION FILE - TRANSACTIONS IN CUSTOMER         *
+      *     NUMBER SEQUENCE                                            *
+      *                                                                *
+      ******************************************************************
+
+       FD  SORTED-TRANSACTION-FILE.
+
+       01 SORTED-TRAN-RECORD.
+         02 STR-TRANSACTION-CODE PIC X.
+           88 ADD-TRANSACTION VALUE "A".
+           88 CHANGE-TRANSACTION VALUE "C".
+         02 STR-CUSTOMER-NUMBER PIC X(4).
+         02 STR-CUSTOMER-NAME PIC X(20).
+         02 STR-CUSTOMER-ADDRESS PIC X(20).
+         02 STR-ZIP-CODE PIC X(5).
+         02 STR-ZIP-PLUS-4 PIC X(4).
+
+      ******************************************************************
+      *                                                                *
+      *      CUSTOMER ADDRESS FILE - CUSTOMER ADDRESS MASTER, KEYED    *
+      *      BY CUSTOMER NUMBER                                        *
+      *                                                                *
+      ******************************************************************
+
+       FD  CUSTOMER-ADDRESS-FILE.
+
+       01 CUSTOMER-ADDRESS-RECORD.
+         02 CAR-CUSTOMER-NUMBER PIC X(4).
+         02 CAR-CUSTOMER-ADDRESS PIC X(20).
+
+      ******************************************************************
+      *                                                                *
+      *   INPUT/OUTPUT FILE - CUSTOMER SALES FILE, KEYED BY CUSTOMER   *
+      *   NUMBER. THE RECORD LAYOUT, CUSTOMER-SALES-RECORD, IS COPIED  *
+      *   FROM SALESREC - THE SAME LAYOUT VSEX9-3 UPDATES              *
+      *                                                                *
+      ******************************************************************
+
+       FD  CUSTOMER-SALES-FILE.
+
+       01 CUST-RECORD PIC X(76).
+
+       01 CUST-RECORD-KEY REDEFINES CUST-RECORD.
+         02 FILLER PIC X(9).
+         02 CSF-CUSTOMER-NUMBER PIC X(4).
+         02 FILLER PIC X(63).
+
+      ******************************************************************
+      *                                                                *
+      *      EDIT LIST REPORT - DISPOSITION OF EVERY TRANSACTION       *
+      *                                                                *
+      ******************************************************************
+
+       FD  EDIT-LIST-REPORT.
+
+       01 EDIT-LINE-OUT PIC X(80).
+      /
+       WORKING-STORAGE SECTION.
+      ************************
+
+       01 SWITCHES.
+
+         02 SW-TRANSACTION-EOF PIC X VALUE "N".
+           88 TRANSACTION-EOF VALUE "Y".
+
+         02 SW-SALES-EOF PIC X VALUE "N".
+           88 SALES-EOF VALUE "Y".
+
+       01 ACCUMULATORS.
+
+         02 AC-LINE-COUNT PIC 999.
+         02 AC-ADDED-COUNT PIC 999.
+         02 AC-ADDRESS-CHANGED-COUNT PIC 999.
+         02 AC-NAME-ZIP-CHANGED-COUNT PIC 999.
+         02 AC-REJECTED-COUNT PIC 999.
+
+       01 WORK-AREA.
+
+         02 WA-TODAYS-DATE-TIME.
+           03 WA-TODAYS-DATE.
+             04 WA-TODAYS-YEAR PIC 9(4).
+             04 WA-TODAYS-MONTH PIC 99.
+             04 WA-TODAYS-DAY PIC 99.
+           03 PIC X(15).
+
+         02 WA-DATE.
+           03 WA-MONTH PIC 99.
+           03 WA-DAY PIC 99.
+           03 WA-YEAR PIC 9(4).
+
+         02 WA-RUN-DATE REDEFINES WA-DATE PIC 9(8).
+
+      ******************************************************************
+      *                                                                *
+      *        RECORD LAYOUT - CUSTOMER SALES FILE                     *
+      *                                                                *
+      ******************************************************************
+
+       COPY SALESREC.
+
+      ******************************************************************
+      *                                                                *
+      *     REPORT HEADINGS FOR THE CUSTOMER MAINTENANCE EDIT LIST     *
+      *                                                                *
+      ******************************************************************
+
+       01 EDIT-LIST-HEADINGS.
+
+         02 ELH-LINE-1.
+           03 PIC X(6) VALUE "DATE: ".
+           03 ELH-RUN-DATE PIC Z9/99/9999.
+           03 PIC X(11) VALUE SPACES.
+           03 PIC X(33) VALUE "CUSTOMER MASTER MAINTENANCE".
+
+         02 ELH-LINE-2.
+           03 PIC X(4) VALUE "CODE".
+           03 PIC X(3) VALUE SPACES.
+           03 PIC X(8) VALUE "CUSTOMER".
+           03 PIC X(16) VALUE SPACES.
+           03 PIC X(7) VALUE "MESSAGE".
+
+         02 ELH-LINE-3.
+           03 PIC X(55) VALUE ALL "-".
+
+      ******************************************************************
+      *                                                                *
+      *          DETAIL LINE FOR THE CUSTOMER MAINTENANCE EDIT LIST    *
+      *                                                                *
+      ******************************************************************
+
+       01 EDIT-DETAIL-LINE.
+
+         02 EDL-TRANSACTION-CODE PIC X.
+         02 PIC X(6) VALUE SPACES.
+         02 EDL-CUSTOMER-NUMBER PIC X(4).
+         02 PIC X(16) VALUE SPACES.
+         02 EDL-MESSAGE PIC X(30).
+
+      ******************************************************************
+      *                                                                *
+      *      SUMMARY LINES FOR THE CUSTOMER MAINTENANCE EDIT LIST      *
+      *                                                                *
+      ******************************************************************
+
+       01 EDIT-LIST-SUMMARY.
+
+         02 ELS-ADDED-TOTAL.
+           03 PIC X(30) VALUE "TOTAL CUSTOMERS ADDED       = ".
+           03 ELS-ADDED-COUNT PIC ZZ9.
+
+         02 ELS-ADDRESS-TOTAL.
+           03 PIC X(30) VALUE "TOTAL ADDRESSES CHANGED     = ".
+           03 ELS-ADDRESS-COUNT PIC ZZ9.
+
+         02 ELS-NAME-ZIP-TOTAL.
+           03 PIC X(30) VALUE "TOTAL NAMES/ZIPS CHANGED    = ".
+           03 ELS-NAME-ZIP-COUNT PIC ZZ9.
+
+         02 ELS-REJECTED-TOTAL.
+           03 PIC X(30) VALUE "TOTAL REJECTED              = ".
+           03 ELS-REJECTED-COUNT PIC ZZ9.
+
+         02 ELS-END-OF-REPORT.
+           03 PIC X(21) VALUE SPACES.
+           03 PIC X(13) VALUE "END OF REPORT".
+
+       PROCEDURE DIVISION.
+      *******************
+
+       MAIN-PROGRAM.
+
+           PERFORM A-100-INITIALIZATION.
+           PERFORM B-100-SORT-TRANSACTIONS.
+           PERFORM C-100-UPDATE-ADDRESS-MASTER.
+           PERFORM D-100-UPDATE-SALES-NAME-ZIP.
+           PERFORM E-100-WRAP-UP.
+           STOP RUN.
+
+      ******************************************************************
+      *                                                                *
+      *                   HOUSEKEEPING PARAGRAPH FOLLOWS               *
+      *                                                                *
+      ******************************************************************
+
+       A-100-INITIALIZATION.
+
+           INITIALIZE ACCUMULATORS.
+
+           MOVE FUNCTION CURRENT-DATE TO WA-TODAYS-DATE-TIME.
+           MOVE WA-TODAYS-MONTH TO WA-MONTH.
+           MOVE WA-TODAYS-DAY TO WA-DAY.
+           MOVE WA-TODAYS-YEAR TO WA-YEAR.
+           MOVE WA-RUN-DATE TO ELH-RUN-DATE.
+
+           OPEN OUTPUT EDIT-LIST-REPORT.
+
+           PERFORM M-500-WRITE-HEADINGS.
+      /
+      ******************************************************************
+      *                                                                *
+      *        SORT THE TRANSACTION FILE BY CUSTOMER NUMBER            *
+      *                                                                *
+      ******************************************************************
+
+       B-100-SORT-TRANSACTIONS.
+
+           SORT SORT-FILE
+           ON ASCENDING KEY SR-CUSTOMER-NUMBER
+             USING CUSTOMER-TRANSACTION-FILE
+             GIVING SORTED-TRANSACTION-FILE.
+      /
+      ******************************************************************
+      *                                                                *
+      *     APPLY EACH TRANSACTION DIRECTLY TO THE ADDRESS MASTER BY   *
+      *     CUSTOMER NUMBER - CUSTADDR.DAT IS A KEYED FILE, SO ADDS    *
+      *     AND CHANGES ARE MADE IN PLACE RATHER THAN THROUGH AN       *
+      *     OLD-MASTER/NEW-MASTER PASS                                 *
+      *                                                                *
+      ******************************************************************
+
+       C-100-UPDATE-ADDRESS-MASTER.
+
+           OPEN I-O CUSTOMER-ADDRESS-FILE.
+           OPEN INPUT SORTED-TRANSACTION-FILE.
+
+           READ SORTED-TRANSACTION-FILE
+               AT END
+                   MOVE HIGH-VALUES TO STR-CUSTOMER-NUMBER
+                   MOVE "Y" TO SW-TRANSACTION-EOF.
+
+           PERFORM C-200-UPDATE-RECORDS
+             UNTIL TRANSACTION-EOF.
+
+           CLOSE CUSTOMER-ADDRESS-FILE
+                 SORTED-TRANSACTION-FILE.
+      /
+      ******************************************************************
+      *                                                                *
+      *     LOOK UP THE CUSTOMER AND DISPATCH AN ADD OR A CHANGE       *
+      *                                                                *
+      ******************************************************************
+
+       C-200-UPDATE-RECORDS.
+
+           MOVE STR-CUSTOMER-NUMBER TO CAR-CUSTOMER-NUMBER.
+
+           READ CUSTOMER-ADDRESS-FILE
+               INVALID KEY
+                   PERFORM C-400-APPLY-ADD-TRANSACTION
+               NOT INVALID KEY
+                   PERFORM C-500-APPLY-MATCHED-TRANSACTION.
+
+           MOVE STR-TRANSACTION-CODE TO EDL-TRANSACTION-CODE.
+           MOVE STR-CUSTOMER-NUMBER TO EDL-CUSTOMER-NUMBER.
+           PERFORM M-510-WRITE-DETAIL-LINE.
+
+           READ SORTED-TRANSACTION-FILE
+               AT END
+                   MOVE HIGH-VALUES TO STR-CUSTOMER-NUMBER
+                   MOVE "Y" TO SW-TRANSACTION-EOF.
+      /
+      ******************************************************************
+      *                                                                *
+      *      TRANSACTION HAS NO MATCHING ADDRESS MASTER RECORD         *
+      *                                                                *
+      ******************************************************************
+
+       C-400-APPLY-ADD-TRANSACTION.
+
+           IF ADD-TRANSACTION
+               MOVE STR-CUSTOMER-NUMBER TO CAR-CUSTOMER-NUMBER
+               MOVE STR-CUSTOMER-ADDRESS TO CAR-CUSTOMER-ADDRESS
+               WRITE CUSTOMER-ADDRESS-RECORD
+               ADD 1 TO AC-ADDED-COUNT
+               IF STR-CUSTOMER-NAME NOT = SPACES
+                    OR STR-ZIP-CODE NOT = SPACES
+                   MOVE "ADDED-NAME/ZIP DISCARDED" TO EDL-MESSAGE
+               ELSE
+                   MOVE "CUSTOMER ADDED" TO EDL-MESSAGE
+           ELSE
+               ADD 1 TO AC-REJECTED-COUNT
+               MOVE "CUSTOMER NUMBER NOT FOUND" TO EDL-MESSAGE.
+      /
+      ******************************************************************
+      *                                                                *
+      *       TRANSACTION MATCHES AN EXISTING ADDRESS MASTER RECORD    *
+      *                                                                *
+      ******************************************************************
+
+       C-500-APPLY-MATCHED-TRANSACTION.
+
+           EVALUATE TRUE
+               WHEN ADD-TRANSACTION
+                   ADD 1 TO AC-REJECTED-COUNT
+                   MOVE "DUPLICATE CUSTOMER NUMBER" TO EDL-MESSAGE
+               WHEN CHANGE-TRANSACTION AND
+                    STR-CUSTOMER-ADDRESS NOT = SPACES
+                   MOVE STR-CUSTOMER-ADDRESS TO CAR-CUSTOMER-ADDRESS
+                   REWRITE CUSTOMER-ADDRESS-RECORD
+                   ADD 1 TO AC-ADDRESS-CHANGED-COUNT
+                   MOVE "ADDRESS CHANGED" TO EDL-MESSAGE
+               WHEN CHANGE-TRANSACTION
+                   MOVE "NO ADDRESS CHANGE REQUESTED" TO EDL-MESSAGE
+               WHEN OTHER
+                   ADD 1 TO AC-REJECTED-COUNT
+                   MOVE "INVALID TRANSACTION CODE" TO EDL-MESSAGE.
+      /
+      ******************************************************************
+      *                                                                *
+      *   SECOND PASS - APPLY NAME/ZIP CHANGES TO THE SALES FILE       *
+      *                                                                *
+      ******************************************************************
+
+       D-100-UPDATE-SALES-NAME-ZIP.
+
+           OPEN I-O CUSTOMER-SALES-FILE.
+           OPEN INPUT SORTED-TRANSACTION-FILE.
+
+           MOVE "N" TO SW-TRANSACTION-EOF.
+
+           READ CUSTOMER-SALES-FILE INTO CUSTOMER-SALES-RECORD
+               AT END
+                   MOVE HIGH-VALUES TO CSR-CUSTOMER-NUMBER
+                   MOVE "Y" TO SW-SALES-EOF.
+
+           READ SORTED-TRANSACTION-FILE
+               AT END
+                   MOVE HIGH-VALUES TO STR-CUSTOMER-NUMBER
+                   MOVE "Y" TO SW-TRANSACTION-EOF.
+
+           PERFORM D-200-UPDATE-SALES-RECORDS
+             UNTIL SALES-EOF AND TRANSACTION-EOF.
+
+           MOVE AC-ADDED-COUNT TO ELS-ADDED-COUNT.
+           MOVE AC-ADDRESS-CHANGED-COUNT TO ELS-ADDRESS-COUNT.
+           MOVE AC-NAME-ZIP-CHANGED-COUNT TO ELS-NAME-ZIP-COUNT.
+           MOVE AC-REJECTED-COUNT TO ELS-REJECTED-COUNT.
+
+           WRITE EDIT-LINE-OUT FROM ELS-ADDED-TOTAL
+             AFTER ADVANCING 2 LINES.
+           WRITE EDIT-LINE-OUT FROM ELS-ADDRESS-TOTAL
+             AFTER ADVANCING 1 LINE.
+           WRITE EDIT-LINE-OUT FROM ELS-NAME-ZIP-TOTAL
+             AFTER ADVANCING 1 LINE.
+           WRITE EDIT-LINE-OUT FROM ELS-REJECTED-TOTAL
+             AFTER ADVANCING 1 LINE.
+           WRITE EDIT-LINE-OUT FROM ELS-END-OF-REPORT
+             AFTER ADVANCING 2 LINES.
+
+           CLOSE CUSTOMER-SALES-FILE
+                 SORTED-TRANSACTION-FILE.
+      /
+      ******************************************************************
+      *                                                                *
+      *     APPLY A NAME/ZIP CHANGE TRANSACTION TO ITS SALES RECORD    *
+      *                                                                *
+      ******************************************************************
+
+       D-200-UPDATE-SALES-RECORDS.
+
+           EVALUATE TRUE
+               WHEN CSR-CUSTOMER-NUMBER < STR-CUSTOMER-NUMBER
+                   READ CUSTOMER-SALES-FILE INTO CUSTOMER-SALES-RECORD
+                       AT END
+                           MOVE HIGH-VALUES TO CSR-CUSTOMER-NUMBER
+                           MOVE "Y" TO SW-SALES-EOF
+                   END-READ
+               WHEN CSR-CUSTOMER-NUMBER > STR-CUSTOMER-NUMBER
+                   READ SORTED-TRANSACTION-FILE
+                       AT END
+                           MOVE HIGH-VALUES TO STR-CUSTOMER-NUMBER
+                           MOVE "Y" TO SW-TRANSACTION-EOF
+                   END-READ
+               WHEN OTHER
+                   PERFORM D-300-APPLY-NAME-ZIP-CHANGE.
+      /
+      ******************************************************************
+      *                                                                *
+      *      APPLY THE MATCHING NAME/ZIP CHANGE AND REWRITE THE        *
+      *      SALES RECORD                                              *
+      *                                                                *
+      ******************************************************************
+
+       D-300-APPLY-NAME-ZIP-CHANGE.
+
+           IF CHANGE-TRANSACTION
+               PERFORM D-310-APPLY-NAME-ZIP-FIELDS
+               REWRITE CUST-RECORD FROM CUSTOMER-SALES-RECORD
+               ADD 1 TO AC-NAME-ZIP-CHANGED-COUNT.
+
+           READ CUSTOMER-SALES-FILE INTO CUSTOMER-SALES-RECORD
+               AT END
+                   MOVE HIGH-VALUES TO CSR-CUSTOMER-NUMBER
+                   MOVE "Y" TO SW-SALES-EOF.
+
+           READ SORTED-TRANSACTION-FILE
+               AT END
+                   MOVE HIGH-VALUES TO STR-CUSTOMER-NUMBER
+                   MOVE "Y" TO SW-TRANSACTION-EOF.
+      /
+      ******************************************************************
+      *                                                                *
+      *      MOVE WHICHEVER NAME/ZIP FIELDS THE TRANSACTION CARRIED    *
+      *                                                                *
+      ******************************************************************
+
+       D-310-APPLY-NAME-ZIP-FIELDS.
+
+           IF STR-CUSTOMER-NAME NOT = SPACES
+               MOVE STR-CUSTOMER-NAME TO CSR-CUSTOMER-NAME.
+
+           IF STR-ZIP-CODE NOT = SPACES
+               MOVE STR-ZIP-CODE TO CSR-ZIP-CODE
+               MOVE STR-ZIP-PLUS-4 TO CSR-ZIP-PLUS-4.
+      /
+      ******************************************************************
+      *                                                                *
+      *                   WRITE EDIT LIST HEADINGS                    *
+      *                                                                *
+      ******************************************************************
+
+       M-500-WRITE-HEADINGS.
+
+           MOVE 0 TO AC-LINE-COUNT.
+
+           WRITE EDIT-LINE-OUT FROM ELH-LINE-1 AFTER ADVANCING 2 LINES.
+           WRITE EDIT-LINE-OUT FROM ELH-LINE-2 AFTER ADVANCING 2 LINES.
+           WRITE EDIT-LINE-OUT FROM ELH-LINE-3 AFTER ADVANCING 1 LINE.
+           ADD 5 TO AC-LINE-COUNT.
+      /
+      ******************************************************************
+      *                                                                *
+      *                WRITE ONE EDIT LIST DETAIL LINE                 *
+      *                                                                *
+      ******************************************************************
+
+       M-510-WRITE-DETAIL-LINE.
+
+           IF AC-LINE-COUNT > 55
+               PERFORM M-500-WRITE-HEADINGS.
+
+           WRITE EDIT-LINE-OUT FROM EDIT-DETAIL-LINE
+             AFTER ADVANCING 1 LINE.
+           ADD 1 TO AC-LINE-COUNT.
+      /
+      ******************************************************************
+      *                                                                *
+      *                       WRAP-UP PARAGRAPH                        *
+      *                                                                *
+      ******************************************************************
+
+       E-100-WRAP-UP.
+
+           CLOSE EDIT-LIST-REPORT.
+
+           DISPLAY " ".
+           DISPLAY "CUSTOMER MASTER MAINTENANCE PROGRAM HAS TERMINATED".
+           DISPLAY " ".
+
+      ******************************************************************
+      *                       END OF PROGRAM                           *
+      ******************************************************************
