@@ -31,22 +31,48 @@
        FILE-CONTROL.
 
            SELECT CUSTOMER-SALES-FILE
-               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CUSTSALE.DAT"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CUSTS
+      -    "ALE.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS CSF-CUSTOMER-NUMBER.
 
            SELECT SORT-FILE
                ASSIGN TO "SORTWORK".
 
            SELECT SORTED-SALES-FILE
-               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch8\SORTCUST.DAT"
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch8\SORTCU
+      -    "ST.DAT"
                       ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT CUSTOMER-ADDRESS-FILE
-               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CUSTADDR.DAT"
-                    ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CUSTA
+      -    "DDR.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS CAR-NUMBER.
 
            SELECT SALES-SUBTOTAL-REPORT
-               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch8\EX8-3.RPT".
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch8\EX8-3.
+      -    "RPT".
+
+           SELECT MODEL-YEAR-REPORT
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch8\EX8-3Y
+      -    ".RPT".
+
+           SELECT SALES-EXTRACT-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch8\EX8-3.
+      -    "CSV".
+
+           SELECT OPTIONAL TOTALS-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\TOTAL
+      -    "S8.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL AS-OF-DATE-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\ASOFD
+      -    "ATE.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
       /
        DATA DIVISION.
       ***************
@@ -64,6 +90,11 @@
 
        01 CUSTOMER-SALES-REC PIC X(76).
 
+       01 CUSTOMER-SALES-REC-KEY REDEFINES CUSTOMER-SALES-REC.
+         02 FILLER PIC X(9).
+         02 CSF-CUSTOMER-NUMBER PIC X(4).
+         02 FILLER PIC X(63).
+
 
       ******************************************************************
       *                                                                *
@@ -109,6 +140,52 @@
        FD  SALES-SUBTOTAL-REPORT.
 
        01 SALES-LINE-OUT PIC X(100).
+
+      ******************************************************************
+      *                                                                *
+      *              REPORT FILE - MODEL YEAR SUMMARY REPORT           *
+      *                                                                *
+      ******************************************************************
+
+       FD  MODEL-YEAR-REPORT.
+
+       01 YEAR-LINE-OUT PIC X(80).
+
+      ******************************************************************
+      *                                                                *
+      *    SALES-EXTRACT-FILE - COMMA-DELIMITED SALES SUBTOTAL EXTRACT *
+      *                                                                *
+      ******************************************************************
+
+       FD  SALES-EXTRACT-FILE.
+
+       01 CSV-LINE-OUT PIC X(150).
+
+      ******************************************************************
+      *                                                                *
+      *    TOTALS-FILE - RUN TOTALS FOR CROSS-RUN RECONCILIATION       *
+      *    AGAINST THE TRANSACTION LOG REPORT (VSEX9-3)                *
+      *                                                                *
+      ******************************************************************
+
+       FD  TOTALS-FILE.
+
+       01 TOTALS-RECORD.
+         02 TL8-RUN-DATE PIC 9(8).
+         02 TL8-RECORD-COUNT PIC 9(6).
+         02 TL8-TOTAL-SALES PIC 9(6)V99.
+         02 TL8-DELTA-SALES PIC 9(6)V99.
+
+      ******************************************************************
+      *                                                                *
+      *    AS-OF-DATE-FILE - RUN-TIME "AS OF" DATE PARAMETER            *
+      *                                                                *
+      ******************************************************************
+
+       FD  AS-OF-DATE-FILE.
+
+       01 AS-OF-DATE-RECORD.
+         02 ADF-AS-OF-DATE PIC 9(8).
       /
        WORKING-STORAGE SECTION.
       ************************
@@ -138,6 +215,15 @@
          02 AC-AUTO-COUNT PIC 999.
          02 AC-TOTAL-SALES PIC 9(6)V99.
          02 AC-AUTO-SALES PIC 9(6)V99.
+
+         02 AC-AUTO-DISSAT-COUNT PIC 999.
+         02 AC-AUTO-UNDECIDED-COUNT PIC 999.
+         02 AC-AUTO-SATISFIED-COUNT PIC 999.
+
+         02 AC-YEAR-LINE-COUNT PIC 999.
+         02 AC-YEAR-PAGE-COUNT PIC 999.
+         02 AC-YEAR-TOTAL-UNITS PIC 9(6).
+         02 AC-YEAR-GRAND-TOTAL PIC 9(8)V99.
       /
       *****************************************************************
       *                                                               *
@@ -164,7 +250,19 @@
          02 WA-RUN-DATE REDEFINES
             WA-DATE PIC 9(8).
 
+         02 WA-PRIOR-TOTAL-SALES PIC 9(6)V99 VALUE ZERO.
+
          02 WA-HOLD-AUTO PIC X(20).
+         02 WA-ADDR-COUNT PIC 9(4) VALUE ZERO.
+         02 WA-YEAR-COUNT PIC 9(4) VALUE ZERO.
+         02 WA-YEAR-SUB-1 PIC 9(4).
+         02 WA-YEAR-SUB-2 PIC 9(4).
+         02 WA-YEAR-SWAPPED PIC X.
+           88 A-SWAP-OCCURRED VALUE "Y".
+         02 WA-YEAR-HOLD-YEAR PIC X(4).
+         02 WA-YEAR-HOLD-UNITS PIC 9(5).
+         02 WA-YEAR-HOLD-TOTAL PIC 9(7)V99.
+         02 WA-CSV-PRICE PIC 9(5).99.
          02 WA-DEL-1 PIC X.
          02 WA-AUTO-FIELDS.
            03 WA-AUTO-NAME-1.
@@ -214,12 +312,28 @@
       ******************************************************************
 
        01 CUSTOMER-ADDRESS-TABLE.
-         02 CAT-ENTRY OCCURS 73 TIMES
+         02 CAT-ENTRY OCCURS 1 TO 5000 TIMES
+                       DEPENDING ON WA-ADDR-COUNT
                        INDEXED BY ADDR-INDEX.
            03 CAT-NUMBER PIC X(4).
            03 CAT-ADDRESS PIC X(20).
 
-       COPY"C:\Users\sathe\Desktop\Mstate\COBOL\Data\SALESREC.CBL".
+       COPY SALESREC.
+
+      ******************************************************************
+      *                                                                *
+      *       MODEL YEAR ACCUMULATOR TABLE - BUILT WHILE THE SALES     *
+      *       FILE IS READ, PRINTED AS A SUMMARY AFTER THE MAKE PASS   *
+      *                                                                *
+      ******************************************************************
+
+       01 MODEL-YEAR-TABLE.
+         02 MYT-ENTRY OCCURS 1 TO 500 TIMES
+                       DEPENDING ON WA-YEAR-COUNT
+                       INDEXED BY YEAR-INDEX.
+           03 MYT-YEAR PIC X(4).
+           03 MYT-UNITS PIC 9(5).
+           03 MYT-TOTAL PIC 9(7)V99.
 
 
       ******************************************************************
@@ -333,6 +447,15 @@
            03 PIC X(15) VALUE " SOLD FOR ".
            03 SL-AUTO-TOTAL PIC $ZZZ,ZZZ.99.
 
+         02 SL-SATISFACTION-LINE.
+           03 PIC X(14) VALUE SPACES.
+           03 PIC X(11) VALUE "DISSAT. = ".
+           03 SL-DISSAT-COUNT PIC ZZ9.
+           03 PIC X(14) VALUE "  UNDECIDED = ".
+           03 SL-UNDECIDED-COUNT PIC ZZ9.
+           03 PIC X(14) VALUE "  SATISFIED = ".
+           03 SL-SATISFIED-COUNT PIC ZZ9.
+
          02 SL-LINE-3.
            03 PIC X(24) VALUE SPACES.
            03 PIC X(18) VALUE "TOTAL CARS SOLD = ".
@@ -346,6 +469,78 @@
          02 SL-LINE-5.
            03 PIC X(30) VALUE SPACES.
            03 PIC X(13) VALUE "END OF REPORT".
+      /
+      ******************************************************************
+      *                                                                *
+      *          REPORT HEADINGS FOR MODEL YEAR SUMMARY REPORT         *
+      *                                                                *
+      ******************************************************************
+
+       01 YEAR-REPORT-HEADINGS.
+
+         02 YRH-LINE-1.
+           03 PIC X(6) VALUE "DATE: ".
+           03 YRH-DATE PIC Z9/99/9999.
+           03 PIC X(25) VALUE SPACES.
+           03 PIC X(13) VALUE "EZ AUTO SALES".
+           03 PIC X(27) VALUE SPACES.
+           03 PIC X(5) VALUE "PAGE ".
+           03 YRH-PAGE-COUNT PIC Z9.
+
+         02 YRH-LINE-2.
+           03 PIC X(18) VALUE SPACES.
+           03 PIC X(25) VALUE "MODEL YEAR SUMMARY REPORT".
+
+         02 YRH-LINE-3.
+           03 PIC X(10) VALUE "AUTO YEAR".
+           03 PIC X(10) VALUE SPACES.
+           03 PIC X(10) VALUE "UNITS SOLD".
+           03 PIC X(10) VALUE SPACES.
+           03 PIC X(15) VALUE "TOTAL PURCHASES".
+
+         02 YRH-LINE-4.
+           03 PIC X(9) VALUE ALL "-".
+           03 PIC X VALUE SPACES.
+           03 PIC X(10) VALUE ALL "-".
+           03 PIC X VALUE SPACES.
+           03 PIC X(15) VALUE ALL "-".
+
+      ******************************************************************
+      *                                                                *
+      *           DETAIL LINE FOR MODEL YEAR SUMMARY REPORT            *
+      *                                                                *
+      ******************************************************************
+
+       01 YEAR-DETAIL-LINE.
+         02 YDL-AUTO-YEAR PIC X(9).
+         02 PIC X VALUE SPACES.
+         02 YDL-UNITS-SOLD PIC ZZ,ZZ9.
+         02 PIC X(5) VALUE SPACES.
+         02 YDL-TOTAL-PURCHASES PIC $ZZZ,ZZZ.99.
+
+      ******************************************************************
+      *                                                                *
+      *           SUMMARY LINE FOR MODEL YEAR SUMMARY REPORT           *
+      *                                                                *
+      ******************************************************************
+
+       01 YEAR-SUMMARY-LINE.
+         02 PIC X(9) VALUE SPACES.
+         02 PIC X(18) VALUE "TOTAL UNITS SOLD =".
+         02 YSL-TOTAL-UNITS PIC ZZ,ZZ9.
+         02 PIC X(5) VALUE SPACES.
+         02 PIC X(18) VALUE "TOTAL PURCHASES =".
+         02 YSL-GRAND-TOTAL PIC $ZZZ,ZZZ.99.
+
+      ******************************************************************
+      *                                                                *
+      *        COLUMN HEADING FOR THE COMMA-DELIMITED SALES EXTRACT    *
+      *                                                                *
+      ******************************************************************
+
+       01 CSV-HEADER-LINE PIC X(120) VALUE
+           "CUSTOMER NUMBER,CUSTOMER NAME,AUTO MAKE,PURCHASE DATE,PURCH
+      -    "ASE PRICE,AUTO YEAR,SATISFACTION CODE,SATISFACTION RATING".
       /
        PROCEDURE DIVISION.
       *******************
@@ -377,6 +572,10 @@
            MOVE WA-TODAYS-MONTH TO WA-MONTH.
            MOVE WA-TODAYS-DAY TO WA-DAY.
            MOVE WA-TODAYS-YEAR TO WA-YEAR.
+
+           PERFORM A-110-READ-AS-OF-DATE.
+           PERFORM A-120-READ-PRIOR-TOTALS.
+
            MOVE WA-RUN-DATE TO RH-DATE.
 
 
@@ -401,6 +600,50 @@
       /
       ******************************************************************
       *                                                                *
+      *     READ THE RUN-TIME "AS OF" DATE PARAMETER, IF PRESENT, SO   *
+      *     THIS REPORT CAN BE RERUN AS OF AN EARLIER DATE INSTEAD OF  *
+      *     TODAY'S DATE                                                *
+      *                                                                *
+      ******************************************************************
+
+       A-110-READ-AS-OF-DATE.
+
+           OPEN INPUT AS-OF-DATE-FILE.
+
+           READ AS-OF-DATE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE ADF-AS-OF-DATE(1:4) TO WA-YEAR
+                   MOVE ADF-AS-OF-DATE(5:2) TO WA-MONTH
+                   MOVE ADF-AS-OF-DATE(7:2) TO WA-DAY.
+
+           CLOSE AS-OF-DATE-FILE.
+      /
+      ******************************************************************
+      *                                                                *
+      *     READ THIS FILE'S OWN PRIOR RUN TOTAL, IF ANY, SO THE       *
+      *     TOTALS WRITTEN AT THE END OF THIS RUN CAN CARRY A DELTA    *
+      *     COMPARABLE TO VSEX9-3'S PER-RUN POSTED-DOLLAR TOTAL        *
+      *     (TL8-TOTAL-SALES ITSELF IS A FULL-FILE GRAND TOTAL AND     *
+      *     GROWS WITH EVERY RUN, SO IT IS NOT DIRECTLY COMPARABLE)    *
+      *                                                                *
+      ******************************************************************
+
+       A-120-READ-PRIOR-TOTALS.
+
+           OPEN INPUT TOTALS-FILE.
+
+           READ TOTALS-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE TL8-TOTAL-SALES TO WA-PRIOR-TOTAL-SALES.
+
+           CLOSE TOTALS-FILE.
+      /
+      ******************************************************************
+      *                                                                *
       *      LOAD CUSTOMER ADDRESS TABLE PARAGRAPH                     *
       *                                                                *
       ******************************************************************
@@ -416,7 +659,7 @@
 
            PERFORM B-200-LOAD
              VARYING ADDR-INDEX FROM 1 BY 1
-             UNTIL END-OF-FILE OR ADDR-INDEX > 73.
+             UNTIL END-OF-FILE OR ADDR-INDEX > 5000.
 
            CLOSE CUSTOMER-ADDRESS-FILE.
 
@@ -430,6 +673,7 @@
 
            MOVE CAR-NUMBER TO CAT-NUMBER(ADDR-INDEX).
            MOVE CAR-ADDRESS TO CAT-ADDRESS(ADDR-INDEX).
+           MOVE ADDR-INDEX TO WA-ADDR-COUNT.
 
            READ CUSTOMER-ADDRESS-FILE
                AT END
@@ -444,7 +688,12 @@
        C-100-PROCESS-FILE.
 
            OPEN INPUT SORTED-SALES-FILE
-             OUTPUT SALES-SUBTOTAL-REPORT.
+             OUTPUT SALES-SUBTOTAL-REPORT
+                    MODEL-YEAR-REPORT
+                    SALES-EXTRACT-FILE
+                    TOTALS-FILE.
+
+           WRITE CSV-LINE-OUT FROM CSV-HEADER-LINE.
 
            MOVE "N" TO SW-END-OF-FILE.
 
@@ -470,6 +719,16 @@
            WRITE SALES-LINE-OUT FROM SL-LINE-5
                AFTER ADVANCING 2 LINES.
 
+           PERFORM C-510-SORT-YEAR-TABLE.
+           PERFORM C-520-PRINT-YEAR-REPORT.
+
+           MOVE WA-RUN-DATE TO TL8-RUN-DATE.
+           MOVE AC-RECORD-COUNT TO TL8-RECORD-COUNT.
+           MOVE AC-TOTAL-SALES TO TL8-TOTAL-SALES.
+           SUBTRACT WA-PRIOR-TOTAL-SALES FROM AC-TOTAL-SALES
+             GIVING TL8-DELTA-SALES.
+           WRITE TOTALS-RECORD.
+
       /
       ******************************************************************
       *                                                                *
@@ -502,6 +761,14 @@
                WHEN ST-CODE (ST-INDEX) = CSR-SATISFACTION-CODE
                    MOVE ST-RATING (ST-INDEX) TO DL-SATISFACTION-RATING.
 
+           EVALUATE TRUE
+               WHEN DISSATISFIED
+                   ADD 1 TO AC-AUTO-DISSAT-COUNT
+               WHEN UNDECIDED
+                   ADD 1 TO AC-AUTO-UNDECIDED-COUNT
+               WHEN SATISFIED
+                   ADD 1 TO AC-AUTO-SATISFIED-COUNT.
+
            WRITE SALES-LINE-OUT FROM DETAIL-LINE
              AFTER ADVANCING 1 LINE.
 
@@ -509,6 +776,9 @@
            ADD 1 TO AC-AUTO-COUNT.
            ADD CSR-PURCHASE-PRICE TO AC-AUTO-SALES.
 
+           PERFORM C-340-ACCUM-MODEL-YEAR.
+           PERFORM C-350-WRITE-CSV-RECORD.
+
            IF AC-LINE-COUNT > 55
                MOVE ZERO TO AC-LINE-COUNT
                PERFORM C-300-PRINT-HEADINGS
@@ -584,20 +854,28 @@
            MOVE AC-AUTO-COUNT TO SL-MAKE-COUNT.
            MOVE RH-AUTO-MAKE TO SL-AUTO-MAKE.
            MOVE AC-AUTO-SALES TO SL-AUTO-TOTAL.
+           MOVE AC-AUTO-DISSAT-COUNT TO SL-DISSAT-COUNT.
+           MOVE AC-AUTO-UNDECIDED-COUNT TO SL-UNDECIDED-COUNT.
+           MOVE AC-AUTO-SATISFIED-COUNT TO SL-SATISFIED-COUNT.
 
            WRITE SALES-LINE-OUT FROM SL-LINE-1
              AFTER ADVANCING 1 LINE.
            WRITE SALES-LINE-OUT FROM SL-LINE-2
              AFTER ADVANCING 1 LINE.
+           WRITE SALES-LINE-OUT FROM SL-SATISFACTION-LINE
+             AFTER ADVANCING 1 LINE.
 
            ADD AC-AUTO-COUNT TO AC-RECORD-COUNT.
            ADD AC-AUTO-SALES TO AC-TOTAL-SALES.
 
-           ADD 2 TO AC-LINE-COUNT.
+           ADD 3 TO AC-LINE-COUNT.
 
            MOVE CSR-AUTO-MAKE TO WA-HOLD-AUTO.
            MOVE ZERO TO AC-AUTO-COUNT
-                        AC-AUTO-SALES.
+                        AC-AUTO-SALES
+                        AC-AUTO-DISSAT-COUNT
+                        AC-AUTO-UNDECIDED-COUNT
+                        AC-AUTO-SATISFIED-COUNT.
       /
       ******************************************************************
       *                                                                *
@@ -631,6 +909,177 @@
                  WA-NAME-1 DELIMITED BY ","
                  INTO DL-CUSTOMER-NAME.
 
+      ******************************************************************
+      *                                                                *
+      *        ACCUMULATE UNITS AND DOLLARS BY MODEL YEAR              *
+      *                                                                *
+      ******************************************************************
+
+       C-340-ACCUM-MODEL-YEAR.
+
+           SET YEAR-INDEX TO 1.
+           SEARCH MYT-ENTRY
+               AT END
+                   ADD 1 TO WA-YEAR-COUNT
+                   SET YEAR-INDEX TO WA-YEAR-COUNT
+                   MOVE CSR-AUTO-YEAR TO MYT-YEAR(YEAR-INDEX)
+                   MOVE 1 TO MYT-UNITS(YEAR-INDEX)
+                   MOVE CSR-PURCHASE-PRICE TO MYT-TOTAL(YEAR-INDEX)
+               WHEN MYT-YEAR(YEAR-INDEX) = CSR-AUTO-YEAR
+                   ADD 1 TO MYT-UNITS(YEAR-INDEX)
+                   ADD CSR-PURCHASE-PRICE TO MYT-TOTAL(YEAR-INDEX).
+
+      ******************************************************************
+      *                                                                *
+      *     WRITE ONE COMMA-DELIMITED RECORD TO THE SALES EXTRACT      *
+      *                                                                *
+      ******************************************************************
+
+       C-350-WRITE-CSV-RECORD.
+
+           MOVE CSR-PURCHASE-PRICE TO WA-CSV-PRICE.
+           MOVE SPACES TO CSV-LINE-OUT.
+
+           STRING
+               CSR-CUSTOMER-NUMBER         DELIMITED BY SIZE
+               ","                         DELIMITED BY SIZE
+               '"'                         DELIMITED BY SIZE
+               FUNCTION TRIM(CSR-CUSTOMER-NAME) DELIMITED BY SIZE
+               '"'                         DELIMITED BY SIZE
+               ","                         DELIMITED BY SIZE
+               FUNCTION TRIM(CSR-AUTO-MAKE) DELIMITED BY SIZE
+               ","                         DELIMITED BY SIZE
+               CSR-PURCHASE-DATE           DELIMITED BY SIZE
+               ","                         DELIMITED BY SIZE
+               WA-CSV-PRICE                DELIMITED BY SIZE
+               ","                         DELIMITED BY SIZE
+               CSR-AUTO-YEAR               DELIMITED BY SIZE
+               ","                         DELIMITED BY SIZE
+               CSR-SATISFACTION-CODE       DELIMITED BY SIZE
+               ","                         DELIMITED BY SIZE
+               FUNCTION TRIM(DL-SATISFACTION-RATING) DELIMITED BY SIZE
+             INTO CSV-LINE-OUT.
+
+           WRITE CSV-LINE-OUT.
+
+      ******************************************************************
+      *                                                                *
+      *    SORT THE MODEL YEAR TABLE INTO ASCENDING YEAR SEQUENCE      *
+      *                                                                *
+      ******************************************************************
+
+       C-510-SORT-YEAR-TABLE.
+
+           IF WA-YEAR-COUNT > 1
+               MOVE "Y" TO WA-YEAR-SWAPPED
+               PERFORM C-511-SORT-PASS
+                 UNTIL NOT A-SWAP-OCCURRED.
+
+      ******************************************************************
+      *                                                                *
+      *           ONE BUBBLE SORT PASS OVER THE YEAR TABLE             *
+      *                                                                *
+      ******************************************************************
+
+       C-511-SORT-PASS.
+
+           MOVE "N" TO WA-YEAR-SWAPPED.
+
+           PERFORM C-512-COMPARE-ENTRIES
+             VARYING WA-YEAR-SUB-1 FROM 1 BY 1
+             UNTIL WA-YEAR-SUB-1 > WA-YEAR-COUNT - 1.
+
+      ******************************************************************
+      *                                                                *
+      *      COMPARE AND SWAP TWO ADJACENT YEAR TABLE ENTRIES          *
+      *                                                                *
+      ******************************************************************
+
+       C-512-COMPARE-ENTRIES.
+
+           SET YEAR-INDEX TO WA-YEAR-SUB-1.
+           COMPUTE WA-YEAR-SUB-2 = WA-YEAR-SUB-1 + 1.
+
+           IF MYT-YEAR(WA-YEAR-SUB-1) > MYT-YEAR(WA-YEAR-SUB-2)
+               MOVE MYT-YEAR(WA-YEAR-SUB-1) TO WA-YEAR-HOLD-YEAR
+               MOVE MYT-UNITS(WA-YEAR-SUB-1) TO WA-YEAR-HOLD-UNITS
+               MOVE MYT-TOTAL(WA-YEAR-SUB-1) TO WA-YEAR-HOLD-TOTAL
+
+               MOVE MYT-YEAR(WA-YEAR-SUB-2) TO MYT-YEAR(WA-YEAR-SUB-1)
+               MOVE MYT-UNITS(WA-YEAR-SUB-2) TO MYT-UNITS(WA-YEAR-SUB-1)
+               MOVE MYT-TOTAL(WA-YEAR-SUB-2) TO MYT-TOTAL(WA-YEAR-SUB-1)
+
+               MOVE WA-YEAR-HOLD-YEAR TO MYT-YEAR(WA-YEAR-SUB-2)
+               MOVE WA-YEAR-HOLD-UNITS TO MYT-UNITS(WA-YEAR-SUB-2)
+               MOVE WA-YEAR-HOLD-TOTAL TO MYT-TOTAL(WA-YEAR-SUB-2)
+
+               MOVE "Y" TO WA-YEAR-SWAPPED.
+
+      ******************************************************************
+      *                                                                *
+      *               PRINT THE MODEL YEAR SUMMARY REPORT              *
+      *                                                                *
+      ******************************************************************
+
+       C-520-PRINT-YEAR-REPORT.
+
+           PERFORM C-521-WRITE-YEAR-HEADINGS.
+
+           PERFORM C-522-WRITE-YEAR-DETAIL
+             VARYING YEAR-INDEX FROM 1 BY 1
+             UNTIL YEAR-INDEX > WA-YEAR-COUNT.
+
+           MOVE AC-YEAR-TOTAL-UNITS TO YSL-TOTAL-UNITS.
+           MOVE AC-YEAR-GRAND-TOTAL TO YSL-GRAND-TOTAL.
+           WRITE YEAR-LINE-OUT FROM YEAR-SUMMARY-LINE
+             AFTER ADVANCING 2 LINES.
+
+      ******************************************************************
+      *                                                                *
+      *           WRITE ONE MODEL YEAR DETAIL LINE AND ACCUMULATE      *
+      *                                                                *
+      ******************************************************************
+
+       C-522-WRITE-YEAR-DETAIL.
+
+           IF AC-YEAR-LINE-COUNT > 55
+               PERFORM C-521-WRITE-YEAR-HEADINGS.
+
+           MOVE MYT-YEAR(YEAR-INDEX) TO YDL-AUTO-YEAR.
+           MOVE MYT-UNITS(YEAR-INDEX) TO YDL-UNITS-SOLD.
+           MOVE MYT-TOTAL(YEAR-INDEX) TO YDL-TOTAL-PURCHASES.
+
+           WRITE YEAR-LINE-OUT FROM YEAR-DETAIL-LINE
+             AFTER ADVANCING 1 LINE.
+
+           ADD 1 TO AC-YEAR-LINE-COUNT.
+           ADD MYT-UNITS(YEAR-INDEX) TO AC-YEAR-TOTAL-UNITS.
+           ADD MYT-TOTAL(YEAR-INDEX) TO AC-YEAR-GRAND-TOTAL.
+
+      ******************************************************************
+      *                                                                *
+      *             MODEL YEAR SUMMARY REPORT - HEADING PARAGRAPH      *
+      *                                                                *
+      ******************************************************************
+
+       C-521-WRITE-YEAR-HEADINGS.
+
+           ADD 1 TO AC-YEAR-PAGE-COUNT.
+           MOVE 0 TO AC-YEAR-LINE-COUNT.
+
+           MOVE WA-RUN-DATE TO YRH-DATE.
+           MOVE AC-YEAR-PAGE-COUNT TO YRH-PAGE-COUNT.
+
+           WRITE YEAR-LINE-OUT FROM YRH-LINE-1
+             AFTER ADVANCING PAGE.
+           WRITE YEAR-LINE-OUT FROM YRH-LINE-2
+             AFTER ADVANCING 2 LINES.
+           WRITE YEAR-LINE-OUT FROM YRH-LINE-3
+             AFTER ADVANCING 2 LINES.
+           WRITE YEAR-LINE-OUT FROM YRH-LINE-4
+             AFTER ADVANCING 1 LINE.
+           ADD 6 TO AC-YEAR-LINE-COUNT.
+
       ******************************************************************
       *                                                                *
       *                 END OF JOB PARAGRAPH                           *
@@ -640,7 +1089,10 @@
        D-100-WRAP-UP.
 
            CLOSE SORTED-SALES-FILE
-             SALES-SUBTOTAL-REPORT.
+             SALES-SUBTOTAL-REPORT
+             MODEL-YEAR-REPORT
+             SALES-EXTRACT-FILE
+             TOTALS-FILE.
 
            DISPLAY "THE SALES SUBTOTAL REPORT PROGRAM HAS ENDED".
 
