@@ -40,20 +40,52 @@
        FILE-CONTROL.
 
            SELECT TRANSACTION-FILE
-               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\AUTOTRAN.DAT"
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\AUTOT
+      -    "RAN.DAT"
                    ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT CUSTOMER-SALES-FILE
-               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CUSTSALE.DAT".
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CUSTS
+      -    "ALE.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CSF-CUSTOMER-NUMBER.
 
            SELECT SORTED-TRANSACTION-FILE
-               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch9\STRANFL.DAT".
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch9\STRANF
+      -    "L.DAT".
 
            SELECT TRANSACTION-REPORT
-               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch9\VSEX9-3A.RPT".
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch9\VSEX9-
+      -    "3A.RPT".
 
            SELECT SORT-FILE
                ASSIGN TO "SORTWORK".
+
+           SELECT OPTIONAL CONTROL-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\DATEC
+      -    "TL.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\BADTR
+      -    "AN.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT HISTORY-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch9\CUSTHI
+      -    "ST.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch9\CHKPOI
+      -    "NT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TOTALS-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\TOTAL
+      -    "S9.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
       /
        DATA DIVISION.
       ***************
@@ -89,6 +121,11 @@
        FD  CUSTOMER-SALES-FILE.
 
        01 CUST-RECORD PIC X(76).
+
+       01 CUST-RECORD-KEY REDEFINES CUST-RECORD.
+         02 FILLER PIC X(9).
+         02 CSF-CUSTOMER-NUMBER PIC X(4).
+         02 FILLER PIC X(63).
       /
       ******************************************************************
       *                                                                *
@@ -129,6 +166,77 @@
          02 SR-CUSTOMER-NUMBER PIC X(4).
          02 PIC X(40).
 
+      ******************************************************************
+      *                                                                *
+      *    CONTROL-FILE - RUN-TIME TRANSACTION DATE CUTOFF PARAMETER   *
+      *                                                                *
+      ******************************************************************
+
+       FD  CONTROL-FILE.
+
+       01 CONTROL-RECORD.
+         02 CTL-CUTOFF-DATE PIC 9(8).
+
+      ******************************************************************
+      *                                                                *
+      *      REJECT-FILE - SUSPENSE FILE FOR REJECTED TRANSACTIONS     *
+      *                                                                *
+      ******************************************************************
+
+       FD  REJECT-FILE.
+
+       01 REJECT-RECORD PIC X(44).
+
+      ******************************************************************
+      *                                                                *
+      *    HISTORY-FILE - BEFORE/AFTER AUDIT TRAIL OF POSTED UPDATES   *
+      *                                                                *
+      ******************************************************************
+
+       FD  HISTORY-FILE.
+
+       01 HISTORY-RECORD.
+         02 HR-CUSTOMER-NUMBER PIC X(4).
+         02 HR-RUN-DATE PIC 9(8).
+         02 HR-OLD-PURCHASE-DATE PIC 9(8).
+         02 HR-NEW-PURCHASE-DATE PIC 9(8).
+         02 HR-OLD-PURCHASE-PRICE PIC 9(5)V99.
+         02 HR-NEW-PURCHASE-PRICE PIC 9(5)V99.
+         02 HR-OLD-AUTO-MAKE PIC X(20).
+         02 HR-NEW-AUTO-MAKE PIC X(20).
+         02 HR-OLD-AUTO-YEAR PIC X(4).
+         02 HR-NEW-AUTO-YEAR PIC X(4).
+         02 HR-OLD-SATISFACTION-CODE PIC X.
+         02 HR-NEW-SATISFACTION-CODE PIC X.
+
+      ******************************************************************
+      *                                                                *
+      *    CHECKPOINT-FILE - RESTART CHECKPOINT FOR THE MATCH-MERGE    *
+      *                                                                *
+      ******************************************************************
+
+       FD  CHECKPOINT-FILE.
+
+       01 CHECKPOINT-RECORD.
+         02 CKR-LAST-CUSTOMER-NUMBER PIC X(4).
+         02 CKR-RECORDS-PROCESSED PIC 9(6).
+         02 CKR-POSTED-COUNT PIC 9(6).
+         02 CKR-UNMATCHED-COUNT PIC 9(6).
+         02 CKR-DUPLICATE-COUNT PIC 9(6).
+
+      ******************************************************************
+      *                                                                *
+      *    TOTALS-FILE - RUN TOTALS FOR CROSS-RUN RECONCILIATION       *
+      *    AGAINST THE SALES SUBTOTAL REPORT (VSEX8-3)                 *
+      *                                                                *
+      ******************************************************************
+
+       FD  TOTALS-FILE.
+
+       01 TOTALS-RECORD.
+         02 TL9-RUN-DATE PIC 9(8).
+         02 TL9-POSTED-COUNT PIC 9(6).
+         02 TL9-POSTED-DOLLARS PIC 9(7)V99.
       /
        WORKING-STORAGE SECTION.
       ************************
@@ -147,6 +255,9 @@
          02 SW-VALID-TRANSACTION PIC X.
            88 VALID-TRANSACTION VALUE "Y".
 
+         02 SW-CHECKPOINT-EOF PIC X.
+           88 CHECKPOINT-EOF VALUE "Y".
+
       ******************************************************************
       *                                                                *
       *                      ACCUMULATORS                              *
@@ -161,6 +272,7 @@
          02 AC-POSTED-TRANS-COUNT PIC 999.
          02 AC-UNMATCHED-TRANS-COUNT PIC 999.
          02 AC-DUPLICATE-TRANS-COUNT PIC 999.
+         02 AC-POSTED-DOLLAR-TOTAL PIC 9(7)V99.
       /
       ******************************************************************
       *                                                                *
@@ -191,6 +303,11 @@
          02 WA-TEST-DATE PIC 9(8) VALUE 20011128.
          02 WA-PURCHASE-DATE PIC 9(8).
          02 WA-PREV-CUSTOMER-NUMBER PIC X(4).
+         02 WA-RESTART-CUSTOMER-NUMBER PIC X(4) VALUE LOW-VALUES.
+
+         02 WA-RECORDS-SINCE-CHECKPOINT PIC 9(4) VALUE ZERO.
+         02 WA-TOTAL-RECORDS-PROCESSED PIC 9(6) VALUE ZERO.
+         02 WA-PRICE-DELTA PIC S9(5)V99.
 
       ******************************************************************
       *                                                                *
@@ -285,6 +402,11 @@
            03 PIC X(32) VALUE "TOTAL POSTED TRANSACTIONS    =  ".
            03 TSL-POSTED-COUNT PIC ZZ9.
 
+         02 TSL-POSTED-DOLLAR-TOTAL.
+           03 PIC X(23) VALUE SPACES.
+           03 PIC X(32) VALUE "TOTAL POSTED DOLLARS         =  ".
+           03 TSL-POSTED-DOLLARS PIC $ZZZ,ZZZ.99.
+
          02 TSL-UNMATCHED-TRAN-TOTAL.
            03 PIC X(23) VALUE SPACES.
            03 PIC X(32) VALUE "TOTAL UNMATCHED TRANSACTIONS =  ".
@@ -346,7 +468,66 @@
            MOVE WA-TODAYS-HOUR TO TRH-HOUR.
            MOVE WA-TODAYS-MINUTES TO TRH-MINUTES.
 
-           OPEN OUTPUT TRANSACTION-REPORT.
+           PERFORM A-130-READ-CHECKPOINT.
+
+           OPEN OUTPUT TRANSACTION-REPORT
+                       REJECT-FILE
+                       HISTORY-FILE
+                       CHECKPOINT-FILE
+                       TOTALS-FILE.
+
+           PERFORM A-200-READ-CUTOFF-DATE.
+
+      ******************************************************************
+      *                                                                *
+      *     READ THE RUN-TIME TRANSACTION DATE CUTOFF PARAMETER        *
+      *                                                                *
+      ******************************************************************
+
+       A-200-READ-CUTOFF-DATE.
+
+           OPEN INPUT CONTROL-FILE.
+
+           READ CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CTL-CUTOFF-DATE TO WA-TEST-DATE.
+
+           CLOSE CONTROL-FILE.
+      /
+      ******************************************************************
+      *                                                                *
+      *     READ ANY CHECKPOINT LEFT BY A PRIOR RUN, BEFORE THE        *
+      *     OUTPUT OPEN BELOW TRUNCATES CHECKPOINT-FILE, SO A RUN      *
+      *     THAT ABORTED PARTWAY CAN RESUME PAST THE LAST CUSTOMER     *
+      *     NUMBER IT CHECKPOINTED INSTEAD OF REPROCESSING THE WHOLE   *
+      *     FILE FROM THE TOP                                          *
+      *                                                                *
+      ******************************************************************
+
+       A-130-READ-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           MOVE "N" TO SW-CHECKPOINT-EOF.
+
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE "Y" TO SW-CHECKPOINT-EOF.
+
+           PERFORM A-140-READ-NEXT-CHECKPOINT
+             UNTIL CHECKPOINT-EOF.
+
+           CLOSE CHECKPOINT-FILE.
+
+       A-140-READ-NEXT-CHECKPOINT.
+
+           MOVE CKR-LAST-CUSTOMER-NUMBER TO WA-RESTART-CUSTOMER-NUMBER.
+
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE "Y" TO SW-CHECKPOINT-EOF.
       /
       ******************************************************************
       *                                                                *
@@ -449,6 +630,7 @@
                  AFTER ADVANCING 2 LINES
                ADD 2 TO AC-LINE-COUNT
                ADD 1 TO AC-BAD-TRANS-COUNT
+               WRITE REJECT-RECORD FROM TRANSACTION-RECORD
                MOVE SPACES TO TDL-TRANSACTION-RECORD
                MOVE "N" TO SW-VALID-TRANSACTION
            ELSE
@@ -470,6 +652,12 @@
            OPEN I-O CUSTOMER-SALES-FILE
              INPUT SORTED-TRANSACTION-FILE.
 
+           IF WA-RESTART-CUSTOMER-NUMBER NOT = LOW-VALUES
+               MOVE WA-RESTART-CUSTOMER-NUMBER TO CSF-CUSTOMER-NUMBER
+               START CUSTOMER-SALES-FILE KEY NOT < CSF-CUSTOMER-NUMBER
+                   INVALID KEY
+                       CONTINUE.
+
            READ CUSTOMER-SALES-FILE INTO CUSTOMER-SALES-RECORD
                AT END
                    MOVE HIGH-VALUES TO CSR-CUSTOMER-NUMBER.
@@ -478,12 +666,20 @@
                AT END
                    MOVE HIGH-VALUES TO STR-CUSTOMER-NUMBER.
 
+           PERFORM C-110-SKIP-POSTED-TRANSACTIONS
+             UNTIL STR-CUSTOMER-NUMBER NOT < WA-RESTART-CUSTOMER-NUMBER.
+
+           IF WA-RESTART-CUSTOMER-NUMBER NOT = LOW-VALUES
+               MOVE WA-RESTART-CUSTOMER-NUMBER
+                 TO WA-PREV-CUSTOMER-NUMBER.
+
            PERFORM C-200-UPDATE-RECORDS
              UNTIL CSR-CUSTOMER-NUMBER = HIGH-VALUES AND
              STR-CUSTOMER-NUMBER = HIGH-VALUES.
 
            MOVE AC-BAD-TRANS-COUNT TO TSL-BAD-TRANS-COUNT.
            MOVE AC-POSTED-TRANS-COUNT TO TSL-POSTED-COUNT.
+           MOVE AC-POSTED-DOLLAR-TOTAL TO TSL-POSTED-DOLLARS.
            MOVE AC-UNMATCHED-TRANS-COUNT TO TSL-UNMATCHED-TRANS-COUNT.
            MOVE AC-DUPLICATE-TRANS-COUNT TO TSL-DUPLICATE-TRANS-COUNT.
 
@@ -491,12 +687,34 @@
              AFTER ADVANCING 3 LINES.
            WRITE TRAN-REPORT-LINE-OUT FROM TSL-POSTED-TOTAL
              AFTER ADVANCING 1 LINE.
+           WRITE TRAN-REPORT-LINE-OUT FROM TSL-POSTED-DOLLAR-TOTAL
+             AFTER ADVANCING 1 LINE.
            WRITE TRAN-REPORT-LINE-OUT FROM TSL-UNMATCHED-TRAN-TOTAL
              AFTER ADVANCING 1 LINE.
            WRITE TRAN-REPORT-LINE-OUT FROM TSL-DUPLICATE-TRAN-TOTAL
              AFTER ADVANCING 1 LINE.
            WRITE TRAN-REPORT-LINE-OUT FROM TSL-END-OF-REPORT
              AFTER ADVANCING 2 LINES.
+
+           MOVE WA-RUN-DATE TO TL9-RUN-DATE.
+           MOVE AC-POSTED-TRANS-COUNT TO TL9-POSTED-COUNT.
+           MOVE AC-POSTED-DOLLAR-TOTAL TO TL9-POSTED-DOLLARS.
+           WRITE TOTALS-RECORD.
+      /
+      ******************************************************************
+      *                                                                *
+      *     ON A RESTARTED RUN, DISCARD SORTED TRANSACTIONS FOR ANY    *
+      *     CUSTOMER NUMBER BELOW THE CHECKPOINT - THE MASTER FILE     *
+      *     POSITIONED ABOVE ALREADY SKIPPED THESE, SO THEY WERE       *
+      *     FULLY HANDLED BEFORE THE PRIOR RUN ABORTED                 *
+      *                                                                *
+      ******************************************************************
+
+       C-110-SKIP-POSTED-TRANSACTIONS.
+
+           READ SORTED-TRANSACTION-FILE
+               AT END
+                   MOVE HIGH-VALUES TO STR-CUSTOMER-NUMBER.
       /
       *****************************************************************
       *                                                               *
@@ -519,6 +737,30 @@
 
            IF AC-LINE-COUNT > 55
                MOVE ZERO TO AC-LINE-COUNT.
+
+           ADD 1 TO WA-RECORDS-SINCE-CHECKPOINT
+                    WA-TOTAL-RECORDS-PROCESSED.
+
+           IF WA-RECORDS-SINCE-CHECKPOINT >= 25
+               PERFORM C-330-WRITE-CHECKPOINT.
+      /
+      ******************************************************************
+      *                                                                *
+      *       WRITE A RESTART CHECKPOINT EVERY N RECORDS PROCESSED     *
+      *                                                                *
+      ******************************************************************
+
+       C-330-WRITE-CHECKPOINT.
+
+           MOVE WA-PREV-CUSTOMER-NUMBER TO CKR-LAST-CUSTOMER-NUMBER.
+           MOVE WA-TOTAL-RECORDS-PROCESSED TO CKR-RECORDS-PROCESSED.
+           MOVE AC-POSTED-TRANS-COUNT TO CKR-POSTED-COUNT.
+           MOVE AC-UNMATCHED-TRANS-COUNT TO CKR-UNMATCHED-COUNT.
+           MOVE AC-DUPLICATE-TRANS-COUNT TO CKR-DUPLICATE-COUNT.
+
+           WRITE CHECKPOINT-RECORD.
+
+           MOVE ZERO TO WA-RECORDS-SINCE-CHECKPOINT.
       /
       *****************************************************************
       *                                                               *
@@ -528,6 +770,54 @@
 
        C-300-POST-TRANSACTION.
 
+           IF STR-PURCHASE-DATE = CSR-PURCHASE-DATE AND
+              STR-PURCHASE-PRICE = CSR-PURCHASE-PRICE
+               PERFORM C-301-DUPLICATE-POSTED-TRANSACTION
+           ELSE
+               PERFORM C-302-REWRITE-SALES-RECORD.
+
+           ADD 2 TO AC-LINE-COUNT.
+           MOVE STR-CUSTOMER-NUMBER TO WA-PREV-CUSTOMER-NUMBER.
+
+           READ CUSTOMER-SALES-FILE INTO CUSTOMER-SALES-RECORD
+               AT END
+                   MOVE HIGH-VALUES TO CSR-CUSTOMER-NUMBER.
+
+           READ SORTED-TRANSACTION-FILE
+               AT END
+                   MOVE HIGH-VALUES TO STR-CUSTOMER-NUMBER.
+
+      ******************************************************************
+      *                                                                *
+      *   TRANSACTION MATCHES WHAT IS ALREADY POSTED - LIKELY A RERUN  *
+      *                                                                *
+      ******************************************************************
+
+       C-301-DUPLICATE-POSTED-TRANSACTION.
+
+           ADD 1 TO AC-DUPLICATE-TRANS-COUNT.
+           MOVE SORTED-TRAN-RECORD TO TDL-TRANSACTION-RECORD.
+           MOVE "DUPLICATE TRANSACTION (PRIOR RUN)" TO TDL-MESSAGE.
+
+           WRITE TRAN-REPORT-LINE-OUT FROM TRANSACTION-DETAIL-LINE
+             AFTER ADVANCING 2 LINES.
+
+      ******************************************************************
+      *                                                                *
+      *       LOG THE BEFORE/AFTER VALUES AND REWRITE THE MASTER       *
+      *                                                                *
+      ******************************************************************
+
+       C-302-REWRITE-SALES-RECORD.
+
+           MOVE CSR-CUSTOMER-NUMBER TO HR-CUSTOMER-NUMBER.
+           MOVE WA-RUN-DATE TO HR-RUN-DATE.
+           MOVE CSR-PURCHASE-DATE TO HR-OLD-PURCHASE-DATE.
+           MOVE CSR-PURCHASE-PRICE TO HR-OLD-PURCHASE-PRICE.
+           MOVE CSR-AUTO-MAKE TO HR-OLD-AUTO-MAKE.
+           MOVE CSR-AUTO-YEAR TO HR-OLD-AUTO-YEAR.
+           MOVE CSR-SATISFACTION-CODE TO HR-OLD-SATISFACTION-CODE.
+
            MOVE STR-PURCHASE-DATE TO CSR-PURCHASE-DATE.
            MOVE STR-PURCHASE-PRICE TO CSR-PURCHASE-PRICE.
            MOVE STR-AUTO-MAKE TO CSR-AUTO-MAKE.
@@ -536,23 +826,25 @@
 
            REWRITE CUST-RECORD FROM CUSTOMER-SALES-RECORD.
 
+           MOVE STR-PURCHASE-DATE TO HR-NEW-PURCHASE-DATE.
+           MOVE STR-PURCHASE-PRICE TO HR-NEW-PURCHASE-PRICE.
+           MOVE STR-AUTO-MAKE TO HR-NEW-AUTO-MAKE.
+           MOVE STR-AUTO-YEAR TO HR-NEW-AUTO-YEAR.
+           MOVE STR-SATISFACTION-CODE TO HR-NEW-SATISFACTION-CODE.
+
+           WRITE HISTORY-RECORD.
+
            ADD 1 TO AC-POSTED-TRANS-COUNT.
+
+           COMPUTE WA-PRICE-DELTA =
+               STR-PURCHASE-PRICE - HR-OLD-PURCHASE-PRICE.
+           ADD WA-PRICE-DELTA TO AC-POSTED-DOLLAR-TOTAL.
+
            MOVE SORTED-TRAN-RECORD TO TDL-TRANSACTION-RECORD.
            MOVE "TRANSACTION POSTED" TO TDL-MESSAGE.
 
            WRITE TRAN-REPORT-LINE-OUT FROM TRANSACTION-DETAIL-LINE
              AFTER ADVANCING 2 LINES.
-
-           ADD 2 TO AC-LINE-COUNT.
-           MOVE STR-CUSTOMER-NUMBER TO WA-PREV-CUSTOMER-NUMBER.
-
-           READ CUSTOMER-SALES-FILE INTO CUSTOMER-SALES-RECORD
-               AT END
-                   MOVE HIGH-VALUES TO CSR-CUSTOMER-NUMBER.
-
-           READ SORTED-TRANSACTION-FILE
-               AT END
-                   MOVE HIGH-VALUES TO STR-CUSTOMER-NUMBER.
       /
       *****************************************************************
       *                                                               *
@@ -562,6 +854,8 @@
 
        C-310-UNMATCHED-MASTER.
 
+           MOVE CSR-CUSTOMER-NUMBER TO WA-PREV-CUSTOMER-NUMBER.
+
            READ CUSTOMER-SALES-FILE INTO CUSTOMER-SALES-RECORD
                AT END
                    MOVE HIGH-VALUES TO CSR-CUSTOMER-NUMBER.
@@ -627,7 +921,11 @@
 
            CLOSE CUSTOMER-SALES-FILE
              SORTED-TRANSACTION-FILE
-             TRANSACTION-REPORT.
+             TRANSACTION-REPORT
+             REJECT-FILE
+             HISTORY-FILE
+             CHECKPOINT-FILE
+             TOTALS-FILE.
 
            DISPLAY " ".
            DISPLAY "CUSTOMER SALES UPDATE PROGRAM HAS TERMINATED".
