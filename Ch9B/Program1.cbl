@@ -14,19 +14,38 @@
        FILE-CONTROL.
 
            SELECT CUSTOMER-SALES-FILE
-           ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CUSTSALE.DAT".
+           ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CUSTSALE.
+      -    "DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CSF-CUSTOMER-NUMBER.
 
            SELECT SORT-FILE
            ASSIGN TO "SORTWORK".
 
            SELECT SORTED-SALES-FILE
-           ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch9B\SORTCUST.DAT".
+           ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch9B\SORTCUST.
+      -    "DAT".
 
            SELECT CUSTOMER-ADDRESS-FILE
-           ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CUSTADDR.DAT".
+           ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\CUSTADDR.
+      -    "DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CAR-NUMBER.
 
            SELECT REPORT-FILE
-           ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch9B\VSEX9-3B.RPT".
+           ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch9B\VSEX9-3B.
+      -    "RPT".
+
+           SELECT ADDRESS-EXTRACT-FILE
+           ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch9B\VSEX9-3B.
+      -    "CSV".
+
+           SELECT OPTIONAL AS-OF-DATE-FILE
+           ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\ASOFDATE.
+      -    "DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -36,6 +55,11 @@
 
        01 CUSTOMER-SALES-REC PIC X(76).
 
+       01 CUSTOMER-SALES-REC-KEY REDEFINES CUSTOMER-SALES-REC.
+         02 FILLER PIC X(9).
+         02 CSF-CUSTOMER-NUMBER PIC X(4).
+         02 FILLER PIC X(63).
+
        SD  SORT-FILE.
 
        01 SORT-RECORD.
@@ -57,6 +81,15 @@
 
        01 REPORT-LINE-OUT PIC X(80).
 
+       FD  ADDRESS-EXTRACT-FILE.
+
+       01 CSV-LINE-OUT PIC X(100).
+
+       FD  AS-OF-DATE-FILE.
+
+       01 AS-OF-DATE-RECORD.
+         02 ADF-AS-OF-DATE PIC 9(8).
+
        WORKING-STORAGE SECTION.
 
        01 SWITCHES.
@@ -70,6 +103,8 @@
          02 AC-PAGE-COUNT PIC 999.
          02 AC-RECORD-COUNT PIC 9(5).
          02 AC-TOTAL-PURCHASES PIC 9(6)V99.
+         02 AC-MAKE-COUNT PIC 999.
+         02 AC-MAKE-TOTAL PIC 9(6)V99.
 
        01 WORK-AREA.
 
@@ -91,8 +126,15 @@
          02 WA-RUN-DATE REDEFINES WA-DATE PIC 9(8).
 
          02 WA-AM-PM PIC XX.
+         02 WA-ADDR-COUNT PIC 9(4) VALUE ZERO.
          02 WA-ADDRESS PIC X(20).
          02 WA-SATISFACTION-RATING PIC X(4).
+         02 WA-HOLD-AUTO-MAKE PIC X(20).
+         02 WA-CSV-PRICE PIC 9(5).99.
+
+       01 CSV-HEADER-LINE PIC X(66) VALUE
+           "CUSTOMER NAME,ADDRESS,AUTO MAKE,PURCHASE PRICE,SATISFACTION R
+      -    "ATING".
 
        01 SATISFACTION-DATA.
          02 PIC X(5) VALUE "0DISS".
@@ -105,25 +147,14 @@
            03 ST-RATING PIC X(4).
 
        01 CUSTOMER-ADDRESS-TABLE.
-         02 CAT-ENTRY OCCURS 73 TIMES ASCENDING KEY CAT-NUMBER
-                                   INDEXED BY ADDR-INDEX.
+         02 CAT-ENTRY OCCURS 1 TO 5000 TIMES
+                       DEPENDING ON WA-ADDR-COUNT
+                       ASCENDING KEY CAT-NUMBER
+                       INDEXED BY ADDR-INDEX.
            03 CAT-NUMBER PIC X(4).
            03 CAT-ADDRESS PIC X(20).
 
-       01 CUSTOMER-SALES-RECORD.
-         02 CSR-ZIP-CODE PIC X(5).
-         02 CSR-ZIP-PLUS-4 PIC X(4).
-         02 CSR-CUSTOMER-NUMBER PIC 9(4).
-         02 CSR-CUSTOMER-NAME PIC X(20).
-         02 CSR-PURCHASE-DATE PIC 9(8).
-         02 CSR-AUTO-MAKE PIC X(20).
-         02 CSR-PURCHASE-PRICE PIC 9(5)V99.
-         02 CSR-AUTO-YEAR PIC X(4).
-         02 PIC XXX.
-         02 CSR-SATISFACTION-CODE PIC X.
-           88 DISSATISFIED VALUE "0".
-           88 UNDECIDED VALUE "1".
-           88 SATISFIED VALUE "2".
+       COPY SALESREC.
 
        01 REPORT-HEADINGS.
          02 RH-LINE-1.
@@ -183,6 +214,13 @@
          02 DL-SATISFACTION-RATING PIC X(4).
 
        01 SUMMARY-LINES.
+         02 SL-MAKE-LINE.
+           03 PIC X(12) VALUE "*  TOTAL OF ".
+           03 SL-MAKE-COUNT PIC ZZ9.
+           03 PIC X(14) VALUE " CARS OF MAKE ".
+           03 SL-AUTO-MAKE PIC X(20).
+           03 PIC X(10) VALUE " SOLD FOR ".
+           03 SL-MAKE-TOTAL PIC $ZZZ,ZZZ.99.
          02 SL-LINE-1.
            03 PIC X(21) VALUE SPACES.
            03 PIC X(26) VALUE "TOTAL CUSTOMERS LISTED   =".
@@ -211,13 +249,18 @@
 
            INITIALIZE ACCUMULATORS.
 
-           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT REPORT-FILE
+                       ADDRESS-EXTRACT-FILE.
+
+           WRITE CSV-LINE-OUT FROM CSV-HEADER-LINE.
 
            MOVE FUNCTION CURRENT-DATE TO WA-TODAYS-DATE-TIME.
            MOVE WA-TODAYS-MONTH TO WA-MONTH.
            MOVE WA-TODAYS-DAY TO WA-DAY.
            MOVE WA-TODAYS-YEAR TO WA-YEAR.
 
+           PERFORM A-110-READ-AS-OF-DATE.
+
            EVALUATE TRUE
                WHEN WA-TODAYS-HOUR = 00
                    MOVE "AM" TO WA-AM-PM
@@ -235,6 +278,28 @@
            USING CUSTOMER-SALES-FILE
            GIVING SORTED-SALES-FILE.
 
+      ******************************************************************
+      *                                                                *
+      *     READ THE RUN-TIME "AS OF" DATE PARAMETER, IF PRESENT, SO   *
+      *     THIS REPORT CAN BE RERUN AS OF AN EARLIER DATE INSTEAD OF  *
+      *     TODAY'S DATE                                                *
+      *                                                                *
+      ******************************************************************
+
+       A-110-READ-AS-OF-DATE.
+
+           OPEN INPUT AS-OF-DATE-FILE.
+
+           READ AS-OF-DATE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE ADF-AS-OF-DATE(1:4) TO WA-YEAR
+                   MOVE ADF-AS-OF-DATE(5:2) TO WA-MONTH
+                   MOVE ADF-AS-OF-DATE(7:2) TO WA-DAY.
+
+           CLOSE AS-OF-DATE-FILE.
+
        B-100-LOAD-ADDRESS-TABLE.
            OPEN INPUT CUSTOMER-ADDRESS-FILE.
            MOVE "N" TO SW-END-OF-FILE.
@@ -243,7 +308,7 @@
                    MOVE "Y" TO SW-END-OF-FILE.
            PERFORM B-200-LOAD VARYING ADDR-INDEX
            FROM 1 BY 1
-           UNTIL END-OF-FILE OR ADDR-INDEX > 73.
+           UNTIL END-OF-FILE OR ADDR-INDEX > 5000.
 
            CLOSE CUSTOMER-ADDRESS-FILE.
 
@@ -251,6 +316,7 @@
 
            MOVE CAR-NUMBER TO CAT-NUMBER(ADDR-INDEX).
            MOVE CAR-ADDRESS TO CAT-ADDRESS(ADDR-INDEX).
+           MOVE ADDR-INDEX TO WA-ADDR-COUNT.
 
            READ CUSTOMER-ADDRESS-FILE
                AT END
@@ -264,8 +330,12 @@
            READ SORTED-SALES-FILE INTO CUSTOMER-SALES-RECORD
                AT END
                    MOVE "Y" TO SW-END-OF-FILE.
+           MOVE CSR-AUTO-MAKE TO WA-HOLD-AUTO-MAKE.
+
            PERFORM C-200-PROCESS-RECORD UNTIL END-OF-FILE.
 
+           PERFORM C-210-MAKE-BREAK.
+
            MOVE AC-RECORD-COUNT TO SL-RECORD-COUNT.
            MOVE AC-TOTAL-PURCHASES TO SL-TOTAL-PURCHASES.
 
@@ -280,6 +350,9 @@
            IF AC-LINE-COUNT = 0
                PERFORM C-300-WRITE-HEADINGS.
 
+           IF CSR-AUTO-MAKE NOT = WA-HOLD-AUTO-MAKE
+               PERFORM C-210-MAKE-BREAK.
+
            SEARCH ALL CAT-ENTRY
                AT END
                    MOVE "NOT FOUND" TO WA-ADDRESS
@@ -299,10 +372,15 @@
            MOVE CSR-PURCHASE-PRICE TO DL-PURCHASE-PRICE.
            MOVE WA-SATISFACTION-RATING TO DL-SATISFACTION-RATING.
 
-           WRITE REPORT-LINE-OUT FROM DETAIL-LINE AFTER ADVANCING 1 LINE.
+           WRITE REPORT-LINE-OUT FROM DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
            ADD 1 TO AC-LINE-COUNT.
            ADD 1 TO AC-RECORD-COUNT.
            ADD CSR-PURCHASE-PRICE TO AC-TOTAL-PURCHASES.
+           ADD 1 TO AC-MAKE-COUNT.
+           ADD CSR-PURCHASE-PRICE TO AC-MAKE-TOTAL.
+
+           PERFORM C-220-WRITE-CSV-RECORD.
 
            IF AC-LINE-COUNT > 55
 
@@ -311,6 +389,54 @@
                AT END
                    MOVE "Y" TO SW-END-OF-FILE.
 
+      ******************************************************************
+      *                                                                *
+      *          WRITE A COMMA-DELIMITED LINE TO THE CSV EXTRACT        *
+      *                                                                *
+      ******************************************************************
+
+       C-220-WRITE-CSV-RECORD.
+
+           MOVE CSR-PURCHASE-PRICE TO WA-CSV-PRICE.
+           MOVE SPACES TO CSV-LINE-OUT.
+
+           STRING
+               '"'                               DELIMITED BY SIZE
+               FUNCTION TRIM(CSR-CUSTOMER-NAME)   DELIMITED BY SIZE
+               '"'                               DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               '"'                                DELIMITED BY SIZE
+               FUNCTION TRIM(WA-ADDRESS)          DELIMITED BY SIZE
+               '"'                                DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(CSR-AUTO-MAKE)       DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               WA-CSV-PRICE                       DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(WA-SATISFACTION-RATING) DELIMITED BY SIZE
+             INTO CSV-LINE-OUT.
+
+           WRITE CSV-LINE-OUT.
+
+      ******************************************************************
+      *                                                                *
+      *              WRITE AUTO MAKE CONTROL BREAK TOTAL               *
+      *                                                                *
+      ******************************************************************
+
+       C-210-MAKE-BREAK.
+
+           MOVE AC-MAKE-COUNT TO SL-MAKE-COUNT.
+           MOVE WA-HOLD-AUTO-MAKE TO SL-AUTO-MAKE.
+           MOVE AC-MAKE-TOTAL TO SL-MAKE-TOTAL.
+
+           WRITE REPORT-LINE-OUT FROM SL-MAKE-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO AC-LINE-COUNT.
+
+           MOVE CSR-AUTO-MAKE TO WA-HOLD-AUTO-MAKE.
+           MOVE ZERO TO AC-MAKE-COUNT AC-MAKE-TOTAL.
+
        C-300-WRITE-HEADINGS.
 
            ADD 1 TO AC-PAGE-COUNT
@@ -331,5 +457,6 @@
 
        D-100-WRAP-UP.
 
-           CLOSE REPORT-FILE.
-           DISPLAY "CUSTOMER ADDRESS REPORT PROGRAM HAS TERMINATED".
\ No newline at end of file
+           CLOSE REPORT-FILE
+                 ADDRESS-EXTRACT-FILE.
+           DISPLAY "CUSTOMER ADDRESS REPORT PROGRAM HAS TERMINATED".
