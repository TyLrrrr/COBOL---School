@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+      ************************
+
+       PROGRAM-ID. VSEX9-4.
+       AUTHOR. TYLER SATHER.
+       INSTALLATION. MSTATE.
+       DATE-WRITTEN. MAY 4, 2020.
+       DATE-COMPILED.
+      ******************************************************************
+      *                      PROGRAM NARRATIVE                         *
+      *                                                                *
+      *    THIS PROGRAM RECONCILES THE CUSTOMER SALES UPDATE RUN       *
+      *    (VSEX9-3) AGAINST THE SALES SUBTOTAL REPORT RUN (VSEX8-3).  *
+      *    EACH OF THOSE PROGRAMS DROPS A SMALL RUN-TOTALS FILE AS IT  *
+      *    FINISHES. VSEX8-3'S TOTALS8.DAT CARRIES BOTH ITS FULL-FILE  *
+      *    GRAND TOTAL AND A DELTA AGAINST THE GRAND TOTAL IT WROTE    *
+      *    LAST RUN, SINCE CUSTSALE.DAT KEEPS GROWING ACROSS RUNS AND  *
+      *    ONLY THE DELTA IS COMPARABLE TO VSEX9-3'S PER-RUN POSTED-   *
+      *    DOLLAR TOTAL. THIS PROGRAM COMPARES THE DOLLARS VSEX9-3     *
+      *    POSTED TO CUSTSALE.DAT AGAINST THAT DELTA, FLAGGING THE     *
+      *    RUN OUT OF BALANCE WHEN THE TWO DO NOT AGREE.                *
+      *                                                                *
+      *        INPUT:   TOTALS9.DAT - VSEX9-3 RUN TOTALS               *
+      *                 TOTALS8.DAT - VSEX8-3 RUN TOTALS               *
+      *                                                                *
+      *        OUTPUT:  VSEX9-4.RPT - RECONCILIATION REPORT            *
+      *                                                                *
+      ******************************************************************
+      /
+       ENVIRONMENT DIVISION.
+      *********************
+
+       INPUT-OUTPUT SECTION.
+      *********************
+
+       FILE-CONTROL.
+
+           SELECT OPTIONAL TOTALS9-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\TOTAL
+      -    "S9.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL TOTALS8-FILE
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Data\TOTAL
+      -    "S8.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECONCILE-REPORT
+               ASSIGN TO "C:\Users\sathe\Desktop\Mstate\COBOL\Ch9C\VSEX9
+      -    "-4.RPT".
+      /
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+      *************
+
+      ******************************************************************
+      *                                                                *
+      *        TOTALS9-FILE - RUN TOTALS WRITTEN BY VSEX9-3            *
+      *                                                                *
+      ******************************************************************
+
+       FD  TOTALS9-FILE.
+
+       01 TOTALS9-RECORD.
+         02 TL9-RUN-DATE PIC 9(8).
+         02 TL9-POSTED-COUNT PIC 9(6).
+         02 TL9-POSTED-DOLLARS PIC 9(7)V99.
+
+      ******************************************************************
+      *                                                                *
+      *        TOTALS8-FILE - RUN TOTALS WRITTEN BY VSEX8-3            *
+      *                                                                *
+      ******************************************************************
+
+       FD  TOTALS8-FILE.
+
+       01 TOTALS8-RECORD.
+         02 TL8-RUN-DATE PIC 9(8).
+         02 TL8-RECORD-COUNT PIC 9(6).
+         02 TL8-TOTAL-SALES PIC 9(6)V99.
+         02 TL8-DELTA-SALES PIC 9(6)V99.
+
+      ******************************************************************
+      *                                                                *
+      *        RECONCILE-REPORT - RECONCILIATION REPORT                *
+      *                                                                *
+      ******************************************************************
+
+       FD  RECONCILE-REPORT.
+
+       01 RECON-LINE-OUT PIC X(80).
+      /
+       WORKING-STORAGE SECTION.
+      ************************
+
+       01 SWITCHES.
+         02 SW-TOTALS9-FOUND PIC X VALUE "N".
+           88 TOTALS9-FOUND VALUE "Y".
+         02 SW-TOTALS8-FOUND PIC X VALUE "N".
+           88 TOTALS8-FOUND VALUE "Y".
+
+       01 WORK-AREA.
+         02 WA-TODAYS-DATE-TIME.
+           03 WA-TODAYS-DATE.
+             04 WA-TODAYS-YEAR PIC 9(4).
+             04 WA-TODAYS-MONTH PIC 99.
+             04 WA-TODAYS-DAY PIC 99.
+           03 PIC X(15).
+         02 WA-DATE.
+           03 WA-MONTH PIC 99.
+           03 WA-DAY PIC 99.
+           03 WA-YEAR PIC 9(4).
+         02 WA-RUN-DATE REDEFINES WA-DATE PIC 9(8).
+         02 WA-DIFFERENCE PIC S9(7)V99.
+
+       01 RECONCILE-HEADINGS.
+         02 RCH-LINE-1.
+           03 PIC X(6) VALUE "DATE: ".
+           03 RCH-RUN-DATE PIC Z9/99/9999.
+           03 PIC X(26) VALUE SPACES.
+           03 PIC X(13) VALUE "EZ AUTO SALES".
+         02 RCH-LINE-2.
+           03 PIC X(22) VALUE SPACES.
+           03 PIC X(36) VALUE "CUSTSALE.DAT RECONCILIATION REPORT".
+         02 RCH-LINE-3.
+           03 PIC X(80) VALUE ALL '-'.
+
+       01 RECONCILE-LINES.
+         02 RCL-TOTALS9-LINE.
+           03 PIC X(34) VALUE "VSEX9-3 POSTED DOLLARS (TOTALS9)=".
+           03 RCL-TOTALS9-DOLLARS PIC $ZZZ,ZZZ.99.
+         02 RCL-TOTALS8-LINE.
+           03 PIC X(34) VALUE "VSEX8-3 SALES SINCE LAST RUN   =".
+           03 RCL-TOTALS8-DOLLARS PIC $ZZZ,ZZZ.99.
+         02 RCL-DIFFERENCE-LINE.
+           03 PIC X(34) VALUE "DIFFERENCE                      =".
+           03 RCL-DIFFERENCE PIC -ZZZ,ZZZ.99.
+         02 RCL-BALANCED-LINE.
+           03 PIC X(38) VALUE SPACES.
+           03 RCL-STATUS-MESSAGE PIC X(20).
+         02 RCL-MISSING-LINE.
+           03 PIC X(38) VALUE SPACES.
+           03 RCL-MISSING-MESSAGE PIC X(40).
+
+       PROCEDURE DIVISION.
+      *******************
+
+       MAIN-PROGRAM.
+
+           PERFORM A-100-INITIALIZATION.
+           PERFORM B-100-READ-TOTALS.
+           PERFORM C-100-RECONCILE.
+           PERFORM D-100-WRAP-UP.
+           STOP RUN.
+
+      ******************************************************************
+      *                                                                *
+      *                   HOUSEKEEPING PARAGRAPH FOLLOWS               *
+      *                                                                *
+      ******************************************************************
+
+       A-100-INITIALIZATION.
+
+           MOVE FUNCTION CURRENT-DATE TO WA-TODAYS-DATE-TIME.
+           MOVE WA-TODAYS-MONTH TO WA-MONTH.
+           MOVE WA-TODAYS-DAY TO WA-DAY.
+           MOVE WA-TODAYS-YEAR TO WA-YEAR.
+           MOVE WA-RUN-DATE TO RCH-RUN-DATE.
+
+           OPEN OUTPUT RECONCILE-REPORT.
+
+           WRITE RECON-LINE-OUT FROM RCH-LINE-1 AFTER ADVANCING 1 LINE.
+           WRITE RECON-LINE-OUT FROM RCH-LINE-2 AFTER ADVANCING 1 LINE.
+           WRITE RECON-LINE-OUT FROM RCH-LINE-3 AFTER ADVANCING 1 LINE.
+      /
+      ******************************************************************
+      *                                                                *
+      *           READ THE TWO RUN-TOTALS FILES, IF PRESENT            *
+      *                                                                *
+      ******************************************************************
+
+       B-100-READ-TOTALS.
+
+           OPEN INPUT TOTALS9-FILE.
+
+           READ TOTALS9-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE "Y" TO SW-TOTALS9-FOUND.
+
+           CLOSE TOTALS9-FILE.
+
+           OPEN INPUT TOTALS8-FILE.
+
+           READ TOTALS8-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE "Y" TO SW-TOTALS8-FOUND.
+
+           CLOSE TOTALS8-FILE.
+      /
+      ******************************************************************
+      *                                                                *
+      *            COMPARE THE TWO RUN TOTALS AND REPORT               *
+      *                                                                *
+      ******************************************************************
+
+       C-100-RECONCILE.
+
+           IF TOTALS9-FOUND AND TOTALS8-FOUND
+               MOVE TL9-POSTED-DOLLARS TO RCL-TOTALS9-DOLLARS
+               MOVE TL8-DELTA-SALES TO RCL-TOTALS8-DOLLARS
+
+               COMPUTE WA-DIFFERENCE =
+                   TL9-POSTED-DOLLARS - TL8-DELTA-SALES
+               MOVE WA-DIFFERENCE TO RCL-DIFFERENCE
+
+               WRITE RECON-LINE-OUT FROM RCL-TOTALS9-LINE
+                 AFTER ADVANCING 2 LINES
+               WRITE RECON-LINE-OUT FROM RCL-TOTALS8-LINE
+                 AFTER ADVANCING 1 LINE
+               WRITE RECON-LINE-OUT FROM RCL-DIFFERENCE-LINE
+                 AFTER ADVANCING 1 LINE
+
+               IF WA-DIFFERENCE = ZERO
+                   MOVE "IN BALANCE" TO RCL-STATUS-MESSAGE
+               ELSE
+                   MOVE "** OUT OF BALANCE **" TO RCL-STATUS-MESSAGE
+
+               WRITE RECON-LINE-OUT FROM RCL-BALANCED-LINE
+                 AFTER ADVANCING 2 LINES
+           ELSE
+               MOVE "RUN TOTALS MISSING - RECONCILIATION SKIPPED"
+                 TO RCL-MISSING-MESSAGE
+               WRITE RECON-LINE-OUT FROM RCL-MISSING-LINE
+                 AFTER ADVANCING 2 LINES.
+      /
+      ******************************************************************
+      *                                                                *
+      *                       WRAP-UP PARAGRAPH                        *
+      *                                                                *
+      ******************************************************************
+
+       D-100-WRAP-UP.
+
+           CLOSE RECONCILE-REPORT.
+
+           DISPLAY " ".
+           DISPLAY "CUSTSALE.DAT RECONCILIATION PROGRAM HAS TERMINATED".
+           DISPLAY " ".
+
+      ******************************************************************
+      *                       END OF PROGRAM                           *
+      ******************************************************************
