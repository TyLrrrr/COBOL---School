@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      *   SALESREC.CBL   -   CUSTOMER SALES RECORD LAYOUT              *
+      *                      SHARED BY ALL PROGRAMS THAT READ OR       *
+      *                      WRITE CUSTSALE.DAT                        *
+      *                                                                *
+      ******************************************************************
+
+       01 CUSTOMER-SALES-RECORD.
+         02 CSR-ZIP-CODE                      PIC X(5).
+         02 CSR-ZIP-PLUS-4                    PIC X(4).
+         02 CSR-CUSTOMER-NUMBER                PIC X(4).
+         02 CSR-CUSTOMER-NAME                  PIC X(20).
+         02 CSR-PURCHASE-DATE                  PIC 9(8).
+         02 CSR-AUTO-MAKE                      PIC X(20).
+         02 CSR-PURCHASE-PRICE                 PIC 9(5)V99.
+         02 CSR-AUTO-YEAR                      PIC X(4).
+         02                                    PIC XXX.
+         02 CSR-SATISFACTION-CODE              PIC X.
+           88 DISSATISFIED                     VALUE "0".
+           88 UNDECIDED                        VALUE "1".
+           88 SATISFIED                        VALUE "2".
